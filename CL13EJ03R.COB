@@ -12,92 +12,287 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT SUCURSA
-           ASSIGN TO '../SUCURSAL-A.TXT'
+       SELECT SUCURCFG
+           ASSIGN TO WS-PATH-SUCURCFG
            ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-SUCURSA.
+           FILE STATUS IS FS-SUCURCFG.
 
-       SELECT SUCURSB
-           ASSIGN TO '../SUCURSAL-B.TXT'
+       SELECT SUCURS1
+           ASSIGN TO WS-SUC-PATH-1
            ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-SUCURSB.
+           FILE STATUS IS FS-SUC-1.
 
-       SELECT SUCURSC
-           ASSIGN TO '../SUCURSAL-C.TXT'
+       SELECT SUCURS2
+           ASSIGN TO WS-SUC-PATH-2
            ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-SUCURSC.
+           FILE STATUS IS FS-SUC-2.
+
+       SELECT SUCURS3
+           ASSIGN TO WS-SUC-PATH-3
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SUC-3.
+
+       SELECT SUCURS4
+           ASSIGN TO WS-SUC-PATH-4
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SUC-4.
+
+       SELECT SUCURS5
+           ASSIGN TO WS-SUC-PATH-5
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SUC-5.
+
+       SELECT SUCURS6
+           ASSIGN TO WS-SUC-PATH-6
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SUC-6.
 
 
        SELECT VENTATOT
-           ASSIGN TO '../VENTATOT.TXT'
+           ASSIGN TO WS-PATH-VENTATOT
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-VENTATOT.
 
        SELECT TOTSALID
-           ASSIGN TO '../TOTSALID.TXT'
+           ASSIGN TO WS-PATH-TOTSALID
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-TOTSALID.
 
        SELECT TOTFECHA
-           ASSIGN TO '../TOTFECHA.TXT'
+           ASSIGN TO WS-PATH-TOTFECHA
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-TOTFECHA.
 
+       SELECT TOTPROD
+           ASSIGN TO WS-PATH-TOTPROD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TOTPROD.
+
+       SELECT RECHAZOS
+           ASSIGN TO WS-PATH-RECHAZOS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECHAZOS.
+
+       SELECT REINICIO
+           ASSIGN TO WS-PATH-REINICIO
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REINICIO.
+
+       SELECT SUSPECT
+           ASSIGN TO WS-PATH-SUSPECT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SUSPECT.
+
+       SELECT GLEXTRAC
+           ASSIGN TO WS-PATH-GLEXTRAC
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-GLEXTRAC.
+
+       SELECT AUDITLOG
+           ASSIGN TO WS-PATH-AUDITLOG
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITLOG.
+
        DATA DIVISION.
 
        FILE SECTION.
 
-       FD SUCURSA.
-       01 ENTRADA-A.
-          05 ENTRADA-A-FECHA               PIC X(10).
-          05 ENTRADA-A-COD-VENTA           PIC X(04).
-          05 ENTRADA-A-PRODUCTO            PIC X(30).
-          05 ENTRADA-A-IMPORTE             PIC 9(8)V9(2).
-
-       FD SUCURSB.
-       01 ENTRADA-B.
-          05 ENTRADA-B-FECHA               PIC X(10).
-          05 ENTRADA-B-COD-VENTA           PIC X(04).
-          05 ENTRADA-B-PRODUCTO            PIC X(30).
-          05 ENTRADA-B-IMPORTE             PIC 9(8)V9(2).
-
-       FD SUCURSC.
-       01 ENTRADA-C.
-          05 ENTRADA-C-FECHA               PIC X(10).
-          05 ENTRADA-C-COD-VENTA           PIC X(04).
-          05 ENTRADA-C-PRODUCTO            PIC X(30).
-          05 ENTRADA-C-IMPORTE             PIC 9(8)V9(2).
+       FD SUCURCFG.
+       01 REG-SUCURCFG.
+          05 CFG-CODIGO                    PIC X(01).
+          05 FILLER                        PIC X(01).
+          05 CFG-PATH                      PIC X(60).
+
+      *----CADA ARCHIVO DE SUCURSAL TRAE UN TRAILER AL FINAL CON SU
+      *----PROPIA CANTIDAD DE REGISTROS E IMPORTE TOTAL (REDEFINES DE
+      *----ENTRADA-x, DISTINGUIDO POR LA MARCA EN EL PRIMER CAMPO);
+      *----SIRVE PARA DETECTAR UN FEED CORTADO ANTES DE CERRAR EL RUN.
+       FD SUCURS1.
+       01 ENTRADA-1.
+          05 ENTRADA-1-FECHA               PIC X(10).
+          05 ENTRADA-1-COD-VENTA           PIC X(04).
+          05 ENTRADA-1-PRODUCTO            PIC X(30).
+          05 ENTRADA-1-IMPORTE             PIC S9(8)V9(2).
+       01 ENTRADA-1-TRAILER REDEFINES ENTRADA-1.
+          05 ENTRADA-1-TRAIL-MARCA         PIC X(10).
+          05 ENTRADA-1-TRAIL-CANT-REG      PIC 9(05).
+          05 ENTRADA-1-TRAIL-IMPORTE       PIC S9(8)V9(2).
+          05 FILLER                       PIC X(29).
+
+       FD SUCURS2.
+       01 ENTRADA-2.
+          05 ENTRADA-2-FECHA               PIC X(10).
+          05 ENTRADA-2-COD-VENTA           PIC X(04).
+          05 ENTRADA-2-PRODUCTO            PIC X(30).
+          05 ENTRADA-2-IMPORTE             PIC S9(8)V9(2).
+       01 ENTRADA-2-TRAILER REDEFINES ENTRADA-2.
+          05 ENTRADA-2-TRAIL-MARCA         PIC X(10).
+          05 ENTRADA-2-TRAIL-CANT-REG      PIC 9(05).
+          05 ENTRADA-2-TRAIL-IMPORTE       PIC S9(8)V9(2).
+          05 FILLER                       PIC X(29).
+
+       FD SUCURS3.
+       01 ENTRADA-3.
+          05 ENTRADA-3-FECHA               PIC X(10).
+          05 ENTRADA-3-COD-VENTA           PIC X(04).
+          05 ENTRADA-3-PRODUCTO            PIC X(30).
+          05 ENTRADA-3-IMPORTE             PIC S9(8)V9(2).
+       01 ENTRADA-3-TRAILER REDEFINES ENTRADA-3.
+          05 ENTRADA-3-TRAIL-MARCA         PIC X(10).
+          05 ENTRADA-3-TRAIL-CANT-REG      PIC 9(05).
+          05 ENTRADA-3-TRAIL-IMPORTE       PIC S9(8)V9(2).
+          05 FILLER                       PIC X(29).
+
+       FD SUCURS4.
+       01 ENTRADA-4.
+          05 ENTRADA-4-FECHA               PIC X(10).
+          05 ENTRADA-4-COD-VENTA           PIC X(04).
+          05 ENTRADA-4-PRODUCTO            PIC X(30).
+          05 ENTRADA-4-IMPORTE             PIC S9(8)V9(2).
+       01 ENTRADA-4-TRAILER REDEFINES ENTRADA-4.
+          05 ENTRADA-4-TRAIL-MARCA         PIC X(10).
+          05 ENTRADA-4-TRAIL-CANT-REG      PIC 9(05).
+          05 ENTRADA-4-TRAIL-IMPORTE       PIC S9(8)V9(2).
+          05 FILLER                       PIC X(29).
+
+       FD SUCURS5.
+       01 ENTRADA-5.
+          05 ENTRADA-5-FECHA               PIC X(10).
+          05 ENTRADA-5-COD-VENTA           PIC X(04).
+          05 ENTRADA-5-PRODUCTO            PIC X(30).
+          05 ENTRADA-5-IMPORTE             PIC S9(8)V9(2).
+       01 ENTRADA-5-TRAILER REDEFINES ENTRADA-5.
+          05 ENTRADA-5-TRAIL-MARCA         PIC X(10).
+          05 ENTRADA-5-TRAIL-CANT-REG      PIC 9(05).
+          05 ENTRADA-5-TRAIL-IMPORTE       PIC S9(8)V9(2).
+          05 FILLER                       PIC X(29).
+
+       FD SUCURS6.
+       01 ENTRADA-6.
+          05 ENTRADA-6-FECHA               PIC X(10).
+          05 ENTRADA-6-COD-VENTA           PIC X(04).
+          05 ENTRADA-6-PRODUCTO            PIC X(30).
+          05 ENTRADA-6-IMPORTE             PIC S9(8)V9(2).
+       01 ENTRADA-6-TRAILER REDEFINES ENTRADA-6.
+          05 ENTRADA-6-TRAIL-MARCA         PIC X(10).
+          05 ENTRADA-6-TRAIL-CANT-REG      PIC 9(05).
+          05 ENTRADA-6-TRAIL-IMPORTE       PIC S9(8)V9(2).
+          05 FILLER                       PIC X(29).
 
        FD VENTATOT.
        01 SALIDA-TOT.
           05 SALIDA-FECHA                  PIC X(10).
           05 SALIDA-COD-VENTA              PIC X(04).
           05 SALIDA-PRODUCTO               PIC X(30).
-          05 SALIDA-IMPORTE                PIC 9(8)V9(2).
+          05 SALIDA-IMPORTE                PIC S9(8)V9(2).
 
        FD TOTSALID.
        01 REG-TOTALES.
           05 TOT-ARCHIVO                   PIC X(01).
-          05 TOT-IMPORTE                   PIC 9(08)v9(02).
+          05 TOT-IMPORTE                   PIC S9(08)v9(02).
 
        FD TOTFECHA.
        01 REG-TOTAL-FECHA.
           05 TOT-FECHA                     PIC X(10).
-          05 TOT-FECHA-IMPORTE             PIC 9(08)v9(02).
+          05 TOT-FECHA-IMPORTE             PIC S9(08)v9(02).
+
+       FD TOTPROD.
+       01 REG-TOTAL-PROD.
+          05 TOT-PROD-COD-VENTA            PIC X(04).
+          05 TOT-PROD-IMPORTE              PIC S9(08)v9(02).
+
+       FD RECHAZOS.
+       01 REG-RECHAZO.
+          05 REG-RECH-SUCURSAL             PIC X(01).
+          05 REG-RECH-FECHA                PIC X(10).
+          05 REG-RECH-COD-VENTA            PIC X(04).
+          05 REG-RECH-PRODUCTO             PIC X(30).
+          05 REG-RECH-IMPORTE              PIC X(10).
+          05 REG-RECH-MOTIVO               PIC X(40).
+
+      *----ARCHIVO DE REINICIO/CHECKPOINT: GUARDA EL ESTADO DEL MERGE
+      *----AL CIERRE DE CADA FECHA (TODAS LAS SUCURSALES YA TIENEN
+      *----ESA FECHA GRABADA), PARA PODER RETOMAR UN RUN INTERRUMPIDO
+      *----SIN VOLVER A MEZCLAR DESDE CERO.
+       FD REINICIO.
+       01 REG-REINICIO.
+          05 CKP-FECHA                     PIC X(10).
+          05 CKP-SUCURSAL                  PIC X(01).
+          05 CKP-IMP-FECH                  PIC S9(8)V9(2).
+          05 CKP-SALIDA-CANT-REG           PIC 9(5).
+          05 CKP-TOTSALID-CANT-REG         PIC 9(5).
+          05 CKP-TOTFECHA-CANT-REG         PIC 9(5).
+          05 CKP-TOTPROD-CANT-REG          PIC 9(5).
+          05 CKP-RECHAZOS-CANT-REG         PIC 9(5).
+          05 CKP-SUSPECT-CANT-REG          PIC 9(5).
+          05 CKP-SUC-CANT-ACTIVAS          PIC 9(02).
+          05 CKP-SUC-DETALLE OCCURS 6 TIMES.
+             10 CKP-SUC-CODIGO             PIC X(01).
+             10 CKP-SUC-TOTAL-IMPORTE      PIC S9(8)V9(2).
+             10 CKP-SUC-CANT-REG           PIC 9(05).
+          05 CKP-PROD-CANT                 PIC 9(04).
+          05 CKP-PROD-DETALLE OCCURS 500 TIMES.
+             10 CKP-PROD-COD-VENTA         PIC X(04).
+             10 CKP-PROD-TOTAL-IMPORTE     PIC S9(8)V9(2).
+
+      *----ARCHIVO DE VENTAS SOSPECHADAS DE DUPLICADAS (MISMA FECHA +
+      *----COD-VENTA YA PROCESADA, DE LA MISMA SUCURSAL O DE OTRA).
+       FD SUSPECT.
+       01 REG-SUSPECT.
+          05 SUSP-SUCURSAL                 PIC X(01).
+          05 SUSP-FECHA                    PIC X(10).
+          05 SUSP-COD-VENTA                PIC X(04).
+          05 SUSP-PRODUCTO                 PIC X(30).
+          05 SUSP-IMPORTE                  PIC X(10).
+          05 SUSP-MOTIVO                   PIC X(40).
+
+      *----EXTRACTO PARA EL SISTEMA CONTABLE, GENERADO A PARTIR DE LOS
+      *----TOTALES YA CALCULADOS EN TOTSALID.TXT (UNA LINEA POR CUENTA/
+      *----SUCURSAL), CERRADO CON UN REGISTRO DE CONTROL (REDEFINES,
+      *----MISMA TECNICA QUE EL TRAILER DE LAS SUCURSALES).
+       FD GLEXTRAC.
+       01 REG-GL.
+          05 GL-CUENTA                     PIC X(10).
+          05 GL-PERIODO                    PIC X(10).
+          05 GL-IMPORTE                    PIC S9(8)V9(2).
+       01 REG-GL-CONTROL REDEFINES REG-GL.
+          05 GL-CTRL-MARCA                 PIC X(10).
+          05 GL-CTRL-CANT-REG              PIC 9(05).
+          05 FILLER                       PIC X(05).
+          05 GL-CTRL-IMPORTE               PIC S9(8)V9(2).
+
+      *----BITACORA PERMANENTE DE CORRIDAS (NO SE TRUNCA ENTRE RUNS,
+      *----SE ABRE EN EXTEND): UN REGISTRO POR CORRIDA CON FECHA/HORA
+      *----DE EJECUCION Y LA RECONCILIACION ENTRADA VS. SALIDA.
+       FD AUDITLOG.
+       01 REG-AUDITORIA.
+          05 AUD-FECHA-RUN                 PIC X(08).
+          05 AUD-HORA-RUN                  PIC X(08).
+          05 AUD-FECHA-PROCESO             PIC X(10).
+          05 AUD-CANT-SUCURSALES           PIC 9(05).
+          05 AUD-CANT-SALIDA               PIC 9(05).
+          05 AUD-CANT-TOTSALID             PIC 9(05).
+          05 AUD-CANT-TOTFECHA             PIC 9(05).
+          05 AUD-RECONCILIA                PIC X(03).
 
 
        WORKING-STORAGE SECTION.
 
        01 FS-STATUS.
-          05 FS-SUCURSA                      PIC X(2).
-             88 FS-SUCURSA-OK                VALUE '00'.
-             88 FS-SUCURSA-EOF               VALUE '10'.
-          05 FS-SUCURSB                      PIC X(2).
-             88 FS-SUCURSB-OK                VALUE '00'.
-             88 FS-SUCURSB-EOF               VALUE '10'.
-          05 FS-SUCURSC                      PIC X(2).
-             88 FS-SUCURSC-OK                VALUE '00'.
-             88 FS-SUCURSC-EOF               VALUE '10'.
+          05 FS-SUCURCFG                     PIC X(2).
+             88 FS-SUCURCFG-OK               VALUE '00'.
+          05 FS-SUC-1                        PIC X(2).
+             88 FS-SUC-1-OK                  VALUE '00'.
+          05 FS-SUC-2                        PIC X(2).
+             88 FS-SUC-2-OK                  VALUE '00'.
+          05 FS-SUC-3                        PIC X(2).
+             88 FS-SUC-3-OK                  VALUE '00'.
+          05 FS-SUC-4                        PIC X(2).
+             88 FS-SUC-4-OK                  VALUE '00'.
+          05 FS-SUC-5                        PIC X(2).
+             88 FS-SUC-5-OK                  VALUE '00'.
+          05 FS-SUC-6                        PIC X(2).
+             88 FS-SUC-6-OK                  VALUE '00'.
 
           05 FS-VENTATOT                     PIC X(2).
              88 FS-VENTATOT-OK               VALUE '00'.
@@ -105,46 +300,244 @@
              88 FS-TOTSALID-OK               VALUE '00'.
           05 FS-TOTFECHA                     PIC X(2).
              88 FS-TOTFECHA-OK               VALUE '00'.
-
-       01 WS-SUCURSA-EOF                     PIC X(1).
-          88 WS-SUCURSA-EOF-YES              VALUE 'Y'.
-          88 WS-SUCURSA-EOF-NO               VALUE 'N'.
-       01 WS-SUCURSB-EOF                     PIC X(1).
-          88 WS-SUCURSB-EOF-YES              VALUE 'Y'.
-          88 WS-SUCURSB-EOF-NO               VALUE 'N'.
-       01 WS-SUCURSC-EOF                     PIC X(1).
-          88 WS-SUCURSC-EOF-YES              VALUE 'Y'.
-          88 WS-SUCURSC-EOF-NO               VALUE 'N'.
-
-       01 WS-PROCESAR                        PIC X(1).
-          88 SW-PROCESAR-A                   VALUE 'A'.
-          88 SW-PROCESAR-B                   VALUE 'B'.
-          88 SW-PROCESAR-C                   VALUE 'C'.
+          05 FS-TOTPROD                      PIC X(2).
+             88 FS-TOTPROD-OK                VALUE '00'.
+          05 FS-RECHAZOS                     PIC X(2).
+             88 FS-RECHAZOS-OK               VALUE '00'.
+          05 FS-REINICIO                     PIC X(2).
+             88 FS-REINICIO-OK               VALUE '00'.
+          05 FS-SUSPECT                      PIC X(2).
+             88 FS-SUSPECT-OK                VALUE '00'.
+          05 FS-GLEXTRAC                     PIC X(2).
+             88 FS-GLEXTRAC-OK               VALUE '00'.
+          05 FS-AUDITLOG                     PIC X(2).
+             88 FS-AUDITLOG-OK               VALUE '00'.
+
+       01 WS-TRAILER-MARCA                    PIC X(10)     VALUE
+                                                     'TRAILER   '.
+
+      *----RUTAS DE LOS ARCHIVOS DE CATALOGO/SALIDA Y FECHA DE NEGOCIO
+      *----DEL RUN. TRAEN UN VALOR POR DEFECTO (EL HISTORICO, RELATIVO
+      *----AL DIRECTORIO DE TRABAJO) Y 1010-LEER-PARAMETROS LOS
+      *----SOBREESCRIBE SI LLEGA UNA VARIABLE DE AMBIENTE CARGADA POR
+      *----EL PARM DEL JCL, PERMITIENDO REPROCESAR UNA FECHA O UN
+      *----JUEGO DE ARCHIVOS DISTINTO SIN RECOMPILAR NI PISAR LOS
+      *----ARCHIVOS REALES.
+       01 WS-PATHS-SALIDA.
+          05 WS-PATH-SUCURCFG                PIC X(60)     VALUE
+                                                 '../SUCURCFG.TXT'.
+          05 WS-PATH-VENTATOT                PIC X(60)     VALUE
+                                                 '../VENTATOT.TXT'.
+          05 WS-PATH-TOTSALID                PIC X(60)     VALUE
+                                                 '../TOTSALID.TXT'.
+          05 WS-PATH-TOTFECHA                PIC X(60)     VALUE
+                                                 '../TOTFECHA.TXT'.
+          05 WS-PATH-TOTPROD                 PIC X(60)     VALUE
+                                                 '../TOTPROD.TXT'.
+          05 WS-PATH-RECHAZOS                PIC X(60)     VALUE
+                                                 '../RECHAZOS.TXT'.
+          05 WS-PATH-REINICIO                PIC X(60)     VALUE
+                                                 '../REINICIO.TXT'.
+          05 WS-PATH-SUSPECT                 PIC X(60)     VALUE
+                                                 '../SUSPECT.TXT'.
+          05 WS-PATH-GLEXTRAC                PIC X(60)     VALUE
+                                                 '../GLEXTRAC.TXT'.
+          05 WS-PATH-AUDITLOG                PIC X(60)     VALUE
+                                                 '../AUDITLOG.TXT'.
+
+       01 WS-FECHA-PROCESO                   PIC X(10)     VALUE SPACES.
+
+       01 WS-PARM-VALOR                      PIC X(60)     VALUE SPACES.
+
+      *----DATOS DE CONFIGURACION DE SUCURSALES (SUCURCFG.TXT)
+      *----EL NRO. DE SUCURSALES ACTIVAS Y SUS RUTAS SE CARGAN AL
+      *----INICIO DEL PROCESO; AGREGAR UNA SUCURSAL ES UN CAMBIO DE
+      *----DATOS EN SUCURCFG, NO UN CAMBIO DE PROGRAMA, MIENTRAS NO
+      *----SE SUPERE WS-MAX-SUCURSALES.
+       01 WS-MAX-SUCURSALES                  PIC 9(02)     VALUE 6.
+
+       01 WS-SUC-PATHS.
+          05 WS-SUC-PATH-1                   PIC X(60)     VALUE SPACES.
+          05 WS-SUC-PATH-2                   PIC X(60)     VALUE SPACES.
+          05 WS-SUC-PATH-3                   PIC X(60)     VALUE SPACES.
+          05 WS-SUC-PATH-4                   PIC X(60)     VALUE SPACES.
+          05 WS-SUC-PATH-5                   PIC X(60)     VALUE SPACES.
+          05 WS-SUC-PATH-6                   PIC X(60)     VALUE SPACES.
+
+       01 WS-SUC-CONFIG.
+          05 WS-SUC-CANT-ACTIVAS             PIC 9(02)     VALUE 0.
+          05 WS-SUC-IDX                      PIC 9(02)     VALUE 0.
+          05 WS-SUC-IDX-MENOR                PIC 9(02)     VALUE 0.
+          05 WS-SUC-TABLA OCCURS 6 TIMES.
+             10 WS-SUC-CODIGO                PIC X(01).
+             10 WS-SUC-EOF-SW                PIC X(01)     VALUE 'N'.
+                88 WS-SUC-EOF-SI                           VALUE 'Y'.
+                88 WS-SUC-EOF-NO                           VALUE 'N'.
+             10 WS-SUC-CANT-REG              PIC 9(05)     VALUE 0.
+             10 WS-SUC-TOTAL-IMPORTE         PIC S9(8)V9(2) VALUE 0.
+             10 WS-SUC-RAW-IMPORTE           PIC S9(8)V9(2) VALUE 0.
+             10 WS-SUC-TRAIL-VISTO-SW        PIC X(01)     VALUE 'N'.
+                88 WS-SUC-TRAIL-VISTO                      VALUE 'S'.
+                88 WS-SUC-TRAIL-NO-VISTO                   VALUE 'N'.
+             10 WS-SUC-DETALLE.
+                15 WS-SUC-FECHA              PIC X(10)     VALUE SPACES.
+                15 WS-SUC-COD-VENTA          PIC X(04)     VALUE SPACES.
+                15 WS-SUC-PRODUCTO           PIC X(30)     VALUE SPACES.
+                15 WS-SUC-IMPORTE            PIC S9(8)V9(2) VALUE 0.
+
+      *----TOTALES POR PRODUCTO (COD-VENTA) ACUMULADOS EN TODO EL RUN,
+      *----A TRAVES DE TODAS LAS SUCURSALES; SE VUELCAN A TOTPROD.TXT
+      *----JUNTO CON 3900-PROCESAR-TOTSALID.
+       01 WS-MAX-PRODUCTOS                   PIC 9(04)     VALUE 500.
+
+       01 WS-PROD-CONFIG.
+          05 WS-PROD-CANT                    PIC 9(04)     VALUE 0.
+          05 WS-PROD-IDX                     PIC 9(04)     VALUE 0.
+          05 WS-PROD-ENCONTRADO-SW           PIC X(01)     VALUE 'N'.
+             88 WS-PROD-ENCONTRADO                         VALUE 'S'.
+             88 WS-PROD-NO-ENCONTRADO                      VALUE 'N'.
+          05 WS-PROD-TABLA OCCURS 500 TIMES.
+             10 WS-PROD-COD-VENTA            PIC X(04)     VALUE SPACES.
+             10 WS-PROD-TOTAL-IMPORTE        PIC S9(8)V9(2) VALUE 0.
+
+      *----REINICIO/CHECKPOINT: SI SE ENCUENTRA UN REINICIO.TXT CON UN
+      *----REGISTRO AL INICIO DEL RUN, EL MERGE RETOMA DESDE ESE PUNTO
+      *----EN LUGAR DE EMPEZAR DE CERO.
+       01 WS-REINICIO-SW                     PIC X(01)     VALUE 'N'.
+          88 WS-HAY-REINICIO                              VALUE 'S'.
+          88 WS-SIN-REINICIO                              VALUE 'N'.
+
+      *----EL CHECKPOINT YA NO SE GRABA SOLO AL CERRAR UNA FECHA: UNA
+      *----CAIDA A MITAD DE UNA FECHA EN CURSO (EL CASO REALISTA EN UN
+      *----DIA DE ALTO VOLUMEN) DEJARIA SIN CHECKPOINT TODO LO YA
+      *----GRABADO EN VENTATOT/TOTSALID/TOTPROD PARA ESA FECHA, Y COMO
+      *----ESOS ARCHIVOS SE REABREN EXTEND (NO SE TRUNCAN) AL REINICIAR,
+      *----ESOS REGISTROS SE DUPLICARIAN AL VOLVER A PROCESARLOS. POR
+      *----ESO TAMBIEN SE CHECKPOINTEA CADA WS-CKP-INTERVALO REGISTROS
+      *----LEIDOS (1086/7500), Y EL REINICIO DESCARTA POR CANTIDAD DE
+      *----REGISTROS YA LEIDOS POR SUCURSAL (CKP-SUC-CANT-REG), NO POR
+      *----FECHA - ASI SE REPRODUCE EXACTAMENTE LA POSICION DE LECTURA
+      *----QUE TENIA CADA SUCURSAL AL MOMENTO DE LA CAIDA, SIN IMPORTAR
+      *----SI ESO CAYO A MITAD DE UNA FECHA.
+       01 WS-CKP-INTERVALO                   PIC 9(05)     VALUE 500.
+       01 WS-CKP-CONTADOR                    PIC 9(05)     VALUE 0.
+
+       01 WS-HAY-DATOS-SW                    PIC X(01)     VALUE 'N'.
+          88 WS-HAY-DATOS                    VALUE 'S'.
+          88 WS-SIN-DATOS                    VALUE 'N'.
+
+       01 WS-TODOS-EOF-SW                    PIC X(01)     VALUE 'N'.
+          88 WS-TODOS-EOF                    VALUE 'Y'.
+          88 WS-TODOS-EOF-NO                 VALUE 'N'.
 
        01 WS-VAR-AUX.
           05 WS-CLAVE-FECHA                  PIC X(10)     VALUE SPACES.
 
-          05 WS-SUCURSA-CANT-REG             PIC 9(5)      VALUE 0.
-          05 WS-SUCURSB-CANT-REG             PIC 9(5)      VALUE 0.
-          05 WS-SUCURSC-CANT-REG             PIC 9(5)      VALUE 0.
           05 WS-SALIDA-CANT-REG              PIC 9(5)      VALUE 0.
 
           05 WS-TOTSALID-CANT-REG            PIC 9(5)      VALUE 0.
-          05 WS-TOTSALID-TOTAL-A             PIC 9(8)V9(2) VALUE 0.
-          05 WS-TOTSALID-TOTAL-B             PIC 9(8)V9(2) VALUE 0.
-          05 WS-TOTSALID-TOTAL-C             PIC 9(8)V9(2) VALUE 0.
           05 WS-TOTFECHA-CANT-REG            PIC 9(5)      VALUE 0.
+          05 WS-TOTPROD-CANT-REG             PIC 9(5)      VALUE 0.
 
-          05 WS-IMP-FECH                     PIC 9(8)V9(2) VALUE 0.
+          05 WS-IMP-FECH                     PIC S9(8)V9(2) VALUE 0.
           05 WS-FECHA-ANT                    PIC X(10)     VALUE SPACES.
 
+          05 WS-RECHAZOS-CANT-REG            PIC 9(5)      VALUE 0.
+          05 WS-SUSPECT-CANT-REG             PIC 9(5)      VALUE 0.
+          05 WS-GL-CANT-REG                  PIC 9(5)      VALUE 0.
+
+      *----ACUMULADORES DEL EXTRACTO CONTABLE (3970-GENERAR-EXTRACTO-GL)
+       01 WS-GL-CUENTA.
+          05 WS-GL-CUENTA-PREFIJO            PIC X(04)     VALUE '4000'.
+          05 WS-GL-CUENTA-SUCURSAL           PIC X(01)     VALUE SPACE.
+          05 FILLER                         PIC X(05)     VALUE SPACES.
+
+       01 WS-GL-CTRL-IMPORTE                 PIC S9(8)V9(2) VALUE 0.
+       01 WS-GL-FECHA-TOTAL                  PIC S9(8)V9(2) VALUE 0.
+
+      *----PERIODO A GRABAR EN CADA LINEA DEL EXTRACTO. CL13EJ01_FECHA
+      *----ES UNA VARIABLE DE AMBIENTE OPCIONAL Y NINGUNA OTRA FUNCION
+      *----LA EXIGE, ASI QUE EN UNA CORRIDA NORMAL (SIN ESA VARIABLE)
+      *----EL PERIODO SE TOMA DE WS-FECHA-ANT - LA MAYOR FECHA
+      *----REALMENTE MEZCLADA EN EL RUN - EN LUGAR DE GRABARSE EN BLANCO.
+      *----3910-GRABAR-TOTSALID-IDX GRABA UN REGISTRO DE TOTSALID POR
+      *----SUCURSAL ACTIVA AUNQUE NO HAYA HABIDO VENTAS, ASI QUE UN DIA
+      *----SIN VOLUMEN TAMBIEN GENERA LINEAS EN EL EXTRACTO; ESE DIA
+      *----WS-FECHA-ANT NUNCA SE LLEGA A ASIGNAR (SOLO SE ASIGNA
+      *----MEZCLANDO ARCHIVOS DE SUCURSAL CON DATOS), ASI QUE EL
+      *----PERIODO CAE AL ULTIMO RECURSO: LA FECHA DEL SISTEMA AL
+      *----MOMENTO DE LA CORRIDA.
+       01 WS-GL-PERIODO                      PIC X(10)     VALUE SPACES.
+       01 WS-GL-FECHA-SISTEMA                PIC 9(08)     VALUE 0.
+       01 WS-GL-FECHA-SISTEMA-R REDEFINES WS-GL-FECHA-SISTEMA.
+          05 WS-GL-SIS-ANIO                  PIC 9(04).
+          05 WS-GL-SIS-MES                   PIC 9(02).
+          05 WS-GL-SIS-DIA                   PIC 9(02).
+
+      *----BITACORA: FECHA/HORA DE CORRIDA Y TOTAL DE ENTRADA PARA LA
+      *----RECONCILIACION CONTRA WS-SALIDA-CANT-REG. LA ENTRADA SE
+      *----EXPLICA POR TRES SALIDAS, NO SOLO VENTATOT: UN REGISTRO
+      *----LEIDO TERMINA EN VENTATOT (7000-GRABAR-ARCHIVO-SAL), EN
+      *----RECHAZOS O EN SUSPECT - NUNCA EN MAS DE UNA, ASI QUE LA SUMA
+      *----DE LAS TRES DEBE IGUALAR LA ENTRADA.
+       01 WS-AUD-FECHA-RUN                   PIC 9(08)     VALUE 0.
+       01 WS-AUD-HORA-RUN                    PIC 9(08)     VALUE 0.
+       01 WS-AUD-CANT-SUCURSALES             PIC 9(05)     VALUE 0.
+       01 WS-AUD-CANT-EXPLICADOS             PIC 9(05)     VALUE 0.
+
+       01 WS-REG-VALIDO-SW                   PIC X(1)      VALUE 'S'.
+          88 WS-REG-VALIDO-SI                VALUE 'S'.
+          88 WS-REG-VALIDO-NO                VALUE 'N'.
+
+       01 WS-MOTIVO-RECHAZO                  PIC X(40)     VALUE SPACES.
+
+      *----DETECCION DE VENTAS DUPLICADAS (MISMA FECHA + COD-VENTA), YA
+      *----SEA DENTRO DE UNA MISMA SUCURSAL O ENTRE SUCURSALES
+      *----DISTINTAS. CUANDO DOS O MAS SUCURSALES EMPATAN EN LA FECHA
+      *----MENOR GLOBAL, 2000-PROCESAR-ARCHIVO AGOTA TODOS LOS
+      *----REGISTROS DE ESA FECHA DE UNA SUCURSAL ANTES DE PASAR A LA
+      *----SIGUIENTE SUCURSAL EMPATADA, ASI QUE NO ALCANZA CON
+      *----COMPARAR CONTRA LA ULTIMA CLAVE VALIDA PROCESADA (DOS
+      *----SUCURSALES PUEDEN INTERCALAR VARIAS CLAVES DISTINTAS ANTES
+      *----DE REPETIR UNA) - SE MANTIENE UNA TABLA DE COD-VENTA YA
+      *----VISTOS PARA LA FECHA QUE SE ESTA PROCESANDO AHORA MISMO,
+      *----REINICIADA CADA VEZ QUE ESA FECHA CAMBIA (VER
+      *----3105-REINICIAR-CLAVES-DUP).
+       01 WS-REG-DUPLICADO-SW                PIC X(1)      VALUE 'N'.
+          88 WS-REG-DUPLICADO                VALUE 'S'.
+          88 WS-REG-NO-DUPLICADO             VALUE 'N'.
+
+       01 WS-MAX-CLAVES-DUP                  PIC 9(05)     VALUE 5000.
+
+       01 WS-DUP-CONFIG.
+          05 WS-DUP-FECHA-TABLA              PIC X(10)     VALUE SPACES.
+          05 WS-DUP-CANT                     PIC 9(05)     VALUE 0.
+          05 WS-DUP-IDX                      PIC 9(05)     VALUE 0.
+          05 WS-DUP-ENCONTRADO-SW            PIC X(01)     VALUE 'N'.
+             88 WS-DUP-ENCONTRADO                          VALUE 'S'.
+             88 WS-DUP-NO-ENCONTRADO                       VALUE 'N'.
+          05 WS-DUP-TABLA OCCURS 5000 TIMES.
+             10 WS-DUP-COD-VENTA             PIC X(04)     VALUE SPACES.
+
+       01 WS-VALIDACION.
+          05 WS-VAL-FECHA                    PIC X(10)     VALUE SPACES.
+          05 WS-VAL-DIA                      PIC 9(02)     VALUE 0.
+          05 WS-VAL-MES                      PIC 9(02)     VALUE 0.
+          05 WS-VAL-ANIO                     PIC 9(04)     VALUE 0.
+          05 WS-VAL-FECHA-SW                 PIC X(01)     VALUE 'S'.
+             88 WS-VAL-FECHA-OK              VALUE 'S'.
+             88 WS-VAL-FECHA-NO-OK           VALUE 'N'.
+
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
 
            PERFORM 1000-ABRIR-ARCHIVOS
               THRU 1000-ABRIR-ARCHIVOS-EXIT.
 
-           IF FS-SUCURSA-OK OR FS-SUCURSB-OK OR FS-SUCURSC-OK
+           PERFORM 1200-VERIFICAR-DATOS
+              THRU 1200-VERIFICAR-DATOS-EXIT.
+
+           IF WS-HAY-DATOS
 
                 PERFORM 3000-CLAVE-MENOR
                    THRU 3000-CLAVE-MENOR-EXIT
@@ -153,36 +546,62 @@
 
               PERFORM 2000-PROCESAR-ARCHIVO
                  THRU 2000-PROCESAR-ARCHIVO-EXIT
-                UNTIL WS-SUCURSA-EOF-YES AND
-                      WS-SUCURSB-EOF-YES AND
-                      WS-SUCURSC-EOF-YES
+                UNTIL WS-TODOS-EOF
 
                PERFORM 7200-GRABAR-ARCHIVO-TOTFEC
                   THRU 7200-GRABAR-ARCHIVO-TOTFEC-EXIT
 
-              PERFORM 3900-PROCESAR-TOTSALID
-                 THRU 3900-PROCESAR-TOTSALID-EXIT
+           END-IF.
+
+      *----LO QUE SIGUE CORRE SIEMPRE, HAYA O NO HAYA DATOS, PARA QUE
+      *----UN DIA SIN VOLUMEN CIERRE LOS ARCHIVOS ABIERTOS EN
+      *----1000-ABRIR-ARCHIVOS Y DEJE CONSTANCIA EN LA BITACORA EN
+      *----LUGAR DE TERMINAR SIN RASTRO.
 
-              PERFORM 8000-CERRAR-ARCHIVOS
-                 THRU 8000-CERRAR-ARCHIVOS-EXIT
+           PERFORM 3900-PROCESAR-TOTSALID
+              THRU 3900-PROCESAR-TOTSALID-EXIT.
 
-              PERFORM 9000-TOTALES-ARCHIVO
-                 THRU 9000-TOTALES-ARCHIVO-EXIT
+           PERFORM 3950-PROCESAR-TOTPROD
+              THRU 3950-PROCESAR-TOTPROD-EXIT.
 
-           END-IF.
+           PERFORM 8000-CERRAR-ARCHIVOS
+              THRU 8000-CERRAR-ARCHIVOS-EXIT.
+
+           PERFORM 3970-GENERAR-EXTRACTO-GL
+              THRU 3970-GENERAR-EXTRACTO-GL-EXIT.
+
+           PERFORM 9000-TOTALES-ARCHIVO
+              THRU 9000-TOTALES-ARCHIVO-EXIT.
+
+           PERFORM 9100-GRABAR-AUDITORIA
+              THRU 9100-GRABAR-AUDITORIA-EXIT.
+
+      * EL RUN TERMINO COMPLETO (MERGE, EXTRACTO CONTABLE Y BITACORA):
+      * RECIEN ACA EL CHECKPOINT YA NO SIRVE, SE LIMPIA PARA QUE EL
+      * PROXIMO RUN NO INTENTE RETOMAR DE UN RUN VIEJO. SI ALGO DE LO
+      * ANTERIOR HUBIERA DETENIDO EL PROCESO, EL CHECKPOINT QUEDA
+      * INTACTO PARA EL REINICIO.
+           PERFORM 8900-LIMPIAR-REINICIO
+              THRU 8900-LIMPIAR-REINICIO-EXIT.
 
            STOP RUN.
       *----------------------------------------------------------------*
        1000-ABRIR-ARCHIVOS.
 
-           PERFORM 4100-ABRIR-ARCHIVO-SUCURSA
-              THRU 4100-ABRIR-ARCHIVO-SUCURSA-EXIT.
+           PERFORM 1010-LEER-PARAMETROS
+              THRU 1010-LEER-PARAMETROS-EXIT.
+
+           PERFORM 1050-LEER-CONFIG-SUCURSALES
+              THRU 1050-LEER-CONFIG-SUCURSALES-EXIT.
+
+           PERFORM 1080-VERIFICAR-REINICIO
+              THRU 1080-VERIFICAR-REINICIO-EXIT.
 
-           PERFORM 4200-ABRIR-ARCHIVO-SUCURSB
-              THRU 4200-ABRIR-ARCHIVO-SUCURSB-EXIT.
+           PERFORM 1100-ABRIR-SUCURSALES
+              THRU 1100-ABRIR-SUCURSALES-EXIT.
 
-           PERFORM 4300-ABRIR-ARCHIVO-SUCURSC
-              THRU 4300-ABRIR-ARCHIVO-SUCURSC-EXIT.
+           PERFORM 1120-SALTAR-PROCESADOS
+              THRU 1120-SALTAR-PROCESADOS-EXIT.
 
            PERFORM 4400-ABRIR-ARCHIVO-SALIDA
               THRU 4400-ABRIR-ARCHIVO-SALIDA-EXIT.
@@ -193,243 +612,983 @@
            PERFORM 4600-ABRIR-ARCHIVO-TOTFEC
               THRU 4600-ABRIR-ARCHIVO-TOTFEC-EXIT.
 
+           PERFORM 4700-ABRIR-ARCHIVO-RECHAZO
+              THRU 4700-ABRIR-ARCHIVO-RECHAZO-EXIT.
+
+           PERFORM 4800-ABRIR-ARCHIVO-TOTPROD
+              THRU 4800-ABRIR-ARCHIVO-TOTPROD-EXIT.
+
+           PERFORM 4900-ABRIR-ARCHIVO-SUSPECT
+              THRU 4900-ABRIR-ARCHIVO-SUSPECT-EXIT.
+
 
        1000-ABRIR-ARCHIVOS-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+       1010-LEER-PARAMETROS.
+      *----TOMA RUTAS DE ARCHIVOS Y FECHA DE PROCESO DESDE VARIABLES
+      *----DE AMBIENTE (CARGADAS POR EL JCL VIA PARM), SI EXISTEN.
+      *----SI UNA VARIABLE NO ESTA DEFINIDA SE MANTIENE EL VALOR
+      *----POR DEFECTO YA CARGADO EN WORKING-STORAGE.
+
+           DISPLAY 'CL13EJ01_SUCURCFG' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PARM-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-PARM-VALOR NOT = SPACES
+              MOVE WS-PARM-VALOR TO WS-PATH-SUCURCFG
+           END-IF.
+
+           DISPLAY 'CL13EJ01_VENTATOT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PARM-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-PARM-VALOR NOT = SPACES
+              MOVE WS-PARM-VALOR TO WS-PATH-VENTATOT
+           END-IF.
+
+           DISPLAY 'CL13EJ01_TOTSALID' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PARM-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-PARM-VALOR NOT = SPACES
+              MOVE WS-PARM-VALOR TO WS-PATH-TOTSALID
+           END-IF.
+
+           DISPLAY 'CL13EJ01_TOTFECHA' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PARM-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-PARM-VALOR NOT = SPACES
+              MOVE WS-PARM-VALOR TO WS-PATH-TOTFECHA
+           END-IF.
+
+           DISPLAY 'CL13EJ01_TOTPROD' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PARM-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-PARM-VALOR NOT = SPACES
+              MOVE WS-PARM-VALOR TO WS-PATH-TOTPROD
+           END-IF.
+
+           DISPLAY 'CL13EJ01_RECHAZOS' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PARM-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-PARM-VALOR NOT = SPACES
+              MOVE WS-PARM-VALOR TO WS-PATH-RECHAZOS
+           END-IF.
+
+           DISPLAY 'CL13EJ01_REINICIO' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PARM-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-PARM-VALOR NOT = SPACES
+              MOVE WS-PARM-VALOR TO WS-PATH-REINICIO
+           END-IF.
+
+           DISPLAY 'CL13EJ01_SUSPECT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PARM-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-PARM-VALOR NOT = SPACES
+              MOVE WS-PARM-VALOR TO WS-PATH-SUSPECT
+           END-IF.
+
+           DISPLAY 'CL13EJ01_GLEXTRAC' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PARM-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-PARM-VALOR NOT = SPACES
+              MOVE WS-PARM-VALOR TO WS-PATH-GLEXTRAC
+           END-IF.
+
+           DISPLAY 'CL13EJ01_AUDITLOG' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PARM-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-PARM-VALOR NOT = SPACES
+              MOVE WS-PARM-VALOR TO WS-PATH-AUDITLOG
+           END-IF.
+
+           DISPLAY 'CL13EJ01_FECHA' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PARM-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-PARM-VALOR NOT = SPACES
+              MOVE WS-PARM-VALOR TO WS-FECHA-PROCESO
+           END-IF.
+
+       1010-LEER-PARAMETROS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1050-LEER-CONFIG-SUCURSALES.
+      *----LEE EL CATALOGO DE SUCURSALES ACTIVAS (CODIGO + RUTA)
+
+           OPEN INPUT SUCURCFG.
+
+           EVALUATE FS-SUCURCFG
+               WHEN '00'
+                    PERFORM 1060-LEER-REG-CONFIG
+                       THRU 1060-LEER-REG-CONFIG-EXIT
+                       UNTIL NOT FS-SUCURCFG-OK
+                          OR WS-SUC-CANT-ACTIVAS = WS-MAX-SUCURSALES
+
+                    IF WS-SUC-CANT-ACTIVAS = WS-MAX-SUCURSALES
+                       PERFORM 1065-VERIFICAR-DESBORDE-CONFIG
+                          THRU 1065-VERIFICAR-DESBORDE-CONFIG-EXIT
+                    END-IF
+
+                    CLOSE SUCURCFG
+               WHEN '35'
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SUCURCFG'
+                    DISPLAY 'FILE STATUS: ' FS-SUCURCFG
+      * SIN CATALOGO DE SUCURSALES NO HAY NADA QUE PROCESAR
+                    STOP RUN
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURCFG'
+                    DISPLAY 'FILE STATUS: ' FS-SUCURCFG
+                    STOP RUN
+           END-EVALUATE.
+
+       1050-LEER-CONFIG-SUCURSALES-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1065-VERIFICAR-DESBORDE-CONFIG.
+      *----SI SUCURCFG TRAE MAS SUCURSALES QUE SLOTS DISPONIBLES
+      *----(WS-MAX-SUCURSALES), LAS QUE SOBRAN QUEDARIAN AFUERA SIN
+      *----AVISO - SUS VENTAS NUNCA ENTRARIAN A VENTATOT/TOTSALID.
+      *----SE LEE UN REGISTRO MAS PARA CONFIRMAR SI REALMENTE SOBRAN.
+
+           READ SUCURCFG.
+
+           IF FS-SUCURCFG-OK
+              DISPLAY 'SUCURCFG TIENE MAS SUCURSALES ACTIVAS QUE '
+                      'SLOTS DISPONIBLES'
+              DISPLAY 'SLOTS DISPONIBLES (WS-MAX-SUCURSALES): '
+                      WS-MAX-SUCURSALES
+              DISPLAY 'SE DEBE AMPLIAR WS-MAX-SUCURSALES Y RECOMPILAR'
+              STOP RUN
+           END-IF.
+
+       1065-VERIFICAR-DESBORDE-CONFIG-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1060-LEER-REG-CONFIG.
+
+           READ SUCURCFG.
+
+           IF FS-SUCURCFG-OK
+              ADD 1                       TO WS-SUC-CANT-ACTIVAS
+              MOVE WS-SUC-CANT-ACTIVAS    TO WS-SUC-IDX
+              MOVE CFG-CODIGO TO WS-SUC-CODIGO(WS-SUC-IDX)
+              PERFORM 1070-FIJAR-PATH-SUCURSAL
+                 THRU 1070-FIJAR-PATH-SUCURSAL-EXIT
+           END-IF.
+
+       1060-LEER-REG-CONFIG-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1070-FIJAR-PATH-SUCURSAL.
+      *----EL ASSIGN DINAMICO DE CADA SLOT NECESITA UNA VARIABLE
+      *----PROPIA (NO SUBINDICADA); POR ESO EL DESPACHO POR INDICE.
+
+           EVALUATE WS-SUC-IDX
+               WHEN 1 MOVE CFG-PATH TO WS-SUC-PATH-1
+               WHEN 2 MOVE CFG-PATH TO WS-SUC-PATH-2
+               WHEN 3 MOVE CFG-PATH TO WS-SUC-PATH-3
+               WHEN 4 MOVE CFG-PATH TO WS-SUC-PATH-4
+               WHEN 5 MOVE CFG-PATH TO WS-SUC-PATH-5
+               WHEN 6 MOVE CFG-PATH TO WS-SUC-PATH-6
+           END-EVALUATE.
+
+       1070-FIJAR-PATH-SUCURSAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1080-VERIFICAR-REINICIO.
+      *----BUSCA UN CHECKPOINT PREVIO EN REINICIO.TXT; SI EXISTE, CARGA
+      *----EL ESTADO DEL MERGE PARA RETOMAR EN LUGAR DE EMPEZAR DE CERO
+
+           OPEN INPUT REINICIO.
+
+           EVALUATE FS-REINICIO
+               WHEN '00'
+                    READ REINICIO
+                    IF FS-REINICIO-OK
+                       PERFORM 1085-CARGAR-REINICIO
+                          THRU 1085-CARGAR-REINICIO-EXIT
+                       SET WS-HAY-REINICIO TO TRUE
+                    ELSE
+                       SET WS-SIN-REINICIO TO TRUE
+                    END-IF
+                    CLOSE REINICIO
+               WHEN '35'
+                    SET WS-SIN-REINICIO TO TRUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE REINICIO'
+                    DISPLAY 'FILE STATUS: ' FS-REINICIO
+                    STOP RUN
+           END-EVALUATE.
+
+       1080-VERIFICAR-REINICIO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1085-CARGAR-REINICIO.
+      *----RESTAURA LOS ACUMULADORES DEL RUN ANTERIOR DESDE EL CHECKPOINT
+
+           MOVE CKP-FECHA                 TO WS-FECHA-ANT.
+           MOVE CKP-IMP-FECH              TO WS-IMP-FECH.
+           MOVE CKP-SALIDA-CANT-REG       TO WS-SALIDA-CANT-REG.
+           MOVE CKP-TOTSALID-CANT-REG     TO WS-TOTSALID-CANT-REG.
+           MOVE CKP-TOTFECHA-CANT-REG     TO WS-TOTFECHA-CANT-REG.
+           MOVE CKP-TOTPROD-CANT-REG      TO WS-TOTPROD-CANT-REG.
+           MOVE CKP-RECHAZOS-CANT-REG     TO WS-RECHAZOS-CANT-REG.
+           MOVE CKP-SUSPECT-CANT-REG      TO WS-SUSPECT-CANT-REG.
+
+           MOVE 1 TO WS-SUC-IDX.
+           PERFORM 1086-CARGAR-REINICIO-SUC-IDX
+              THRU 1086-CARGAR-REINICIO-SUC-IDX-EXIT
+              UNTIL WS-SUC-IDX > CKP-SUC-CANT-ACTIVAS.
+
+           MOVE CKP-PROD-CANT TO WS-PROD-CANT.
+           MOVE 1 TO WS-PROD-IDX.
+           PERFORM 1087-CARGAR-REINICIO-PROD-IDX
+              THRU 1087-CARGAR-REINICIO-PROD-IDX-EXIT
+              UNTIL WS-PROD-IDX > WS-PROD-CANT.
+
+       1085-CARGAR-REINICIO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1086-CARGAR-REINICIO-SUC-IDX.
+      *----EL CHECKPOINT ES POSICIONAL (POR INDICE DE TABLA), ASI QUE
+      *----SE VALIDA QUE LA SUCURSAL GRABADA EN ESE INDICE SIGA SIENDO
+      *----LA MISMA QUE LA CARGADA AHORA DESDE SUCURCFG; SI SUCURCFG SE
+      *----EDITO ENTRE LA CAIDA Y EL REINICIO (SUCURSAL AGREGADA,
+      *----QUITADA O REORDENADA), APLICAR EL IMPORTE ACUMULADO A LA
+      *----SUCURSAL EQUIVOCADA SERIA PEOR QUE DETENER EL PROCESO.
+
+           IF CKP-SUC-CODIGO(WS-SUC-IDX) NOT EQUAL
+              WS-SUC-CODIGO(WS-SUC-IDX)
+              DISPLAY 'EL REINICIO NO COINCIDE CON SUCURCFG EN EL '
+                      'INDICE ' WS-SUC-IDX
+              DISPLAY 'SUCURSAL EN CHECKPOINT: '
+                      CKP-SUC-CODIGO(WS-SUC-IDX)
+                      ' SUCURSAL EN SUCURCFG: '
+                      WS-SUC-CODIGO(WS-SUC-IDX)
+              STOP RUN
+           END-IF.
+
+           MOVE CKP-SUC-TOTAL-IMPORTE(WS-SUC-IDX)
+                                  TO WS-SUC-TOTAL-IMPORTE(WS-SUC-IDX).
+           ADD 1 TO WS-SUC-IDX.
+
+       1086-CARGAR-REINICIO-SUC-IDX-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1087-CARGAR-REINICIO-PROD-IDX.
+
+           MOVE CKP-PROD-COD-VENTA(WS-PROD-IDX)
+                                  TO WS-PROD-COD-VENTA(WS-PROD-IDX).
+           MOVE CKP-PROD-TOTAL-IMPORTE(WS-PROD-IDX)
+                                  TO WS-PROD-TOTAL-IMPORTE(WS-PROD-IDX).
+           ADD 1 TO WS-PROD-IDX.
+
+       1087-CARGAR-REINICIO-PROD-IDX-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-ABRIR-SUCURSALES.
+
+           MOVE 1 TO WS-SUC-IDX.
+           PERFORM 1110-ABRIR-SUCURSAL-IDX
+              THRU 1110-ABRIR-SUCURSAL-IDX-EXIT
+              UNTIL WS-SUC-IDX > WS-SUC-CANT-ACTIVAS.
+
+       1100-ABRIR-SUCURSALES-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1110-ABRIR-SUCURSAL-IDX.
+
+           EVALUATE WS-SUC-IDX
+               WHEN 1 PERFORM 4101-ABRIR-SUCURS1
+                         THRU 4101-ABRIR-SUCURS1-EXIT
+               WHEN 2 PERFORM 4102-ABRIR-SUCURS2
+                         THRU 4102-ABRIR-SUCURS2-EXIT
+               WHEN 3 PERFORM 4103-ABRIR-SUCURS3
+                         THRU 4103-ABRIR-SUCURS3-EXIT
+               WHEN 4 PERFORM 4104-ABRIR-SUCURS4
+                         THRU 4104-ABRIR-SUCURS4-EXIT
+               WHEN 5 PERFORM 4105-ABRIR-SUCURS5
+                         THRU 4105-ABRIR-SUCURS5-EXIT
+               WHEN 6 PERFORM 4106-ABRIR-SUCURS6
+                         THRU 4106-ABRIR-SUCURS6-EXIT
+           END-EVALUATE.
+           ADD 1 TO WS-SUC-IDX.
+
+       1110-ABRIR-SUCURSAL-IDX-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1120-SALTAR-PROCESADOS.
+      *----SI HAY UN CHECKPOINT PREVIO, AVANZA CADA SUCURSAL ACTIVA
+      *----HASTA HABER VUELTO A LEER EXACTAMENTE CKP-SUC-CANT-REG
+      *----REGISTROS (LA CANTIDAD LEIDA AL MOMENTO DEL ULTIMO
+      *----CHECKPOINT, YA SEA POR CIERRE DE FECHA O POR INTERVALO - VER
+      *----7500-GRABAR-CHECKPOINT), NO HASTA UNA FECHA DE CORTE; ASI NO
+      *----IMPORTA SI LA CAIDA OCURRIO A MITAD DE UNA FECHA TODAVIA EN
+      *----CURSO. EN UN MERGE POR FECHA SIN ORGANIZACION
+      *----INDEXADA/RELATIVA LA UNICA FORMA DE "POSICIONAR" ES LEER Y
+      *----DESCARTAR DE NUEVO.
+
+           IF WS-HAY-REINICIO
+              MOVE 1 TO WS-SUC-IDX
+              PERFORM 1130-SALTAR-PROCESADOS-IDX
+                 THRU 1130-SALTAR-PROCESADOS-IDX-EXIT
+                 UNTIL WS-SUC-IDX > WS-SUC-CANT-ACTIVAS
+           END-IF.
+
+       1120-SALTAR-PROCESADOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1130-SALTAR-PROCESADOS-IDX.
+
+           MOVE WS-SUC-IDX TO WS-SUC-IDX-MENOR.
+           PERFORM 1140-SALTAR-SUCURSAL-IDX
+              THRU 1140-SALTAR-SUCURSAL-IDX-EXIT
+              UNTIL WS-SUC-EOF-SI(WS-SUC-IDX-MENOR)
+                 OR WS-SUC-CANT-REG(WS-SUC-IDX-MENOR) NOT LESS
+                    CKP-SUC-CANT-REG(WS-SUC-IDX-MENOR).
+           ADD 1 TO WS-SUC-IDX.
+
+       1130-SALTAR-PROCESADOS-IDX-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1140-SALTAR-SUCURSAL-IDX.
+
+           PERFORM 6000-LEER-SUCURSAL
+              THRU 6000-LEER-SUCURSAL-EXIT.
+
+       1140-SALTAR-SUCURSAL-IDX-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1200-VERIFICAR-DATOS.
+      *----HAY AL MENOS UNA SUCURSAL ACTIVA CON REGISTROS POR PROCESAR
+
+           SET WS-SIN-DATOS TO TRUE.
+           MOVE 1 TO WS-SUC-IDX.
+           PERFORM 1210-VERIFICAR-DATOS-IDX
+              THRU 1210-VERIFICAR-DATOS-IDX-EXIT
+              UNTIL WS-SUC-IDX > WS-SUC-CANT-ACTIVAS.
+
+       1200-VERIFICAR-DATOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1210-VERIFICAR-DATOS-IDX.
+
+           IF WS-SUC-EOF-NO(WS-SUC-IDX)
+              SET WS-HAY-DATOS TO TRUE
+           END-IF.
+           ADD 1 TO WS-SUC-IDX.
+
+       1210-VERIFICAR-DATOS-IDX-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        2000-PROCESAR-ARCHIVO.
 
-      *----SI AUN LOS DOS ARCHIVOS TIENEN REGISTROS POR LEER
+      *----SI AUN LAS SUCURSALES ACTIVAS TIENEN REGISTROS POR LEER
                 PERFORM 3000-CLAVE-MENOR
                    THRU 3000-CLAVE-MENOR-EXIT
 
-                EVALUATE TRUE
-                  WHEN SW-PROCESAR-A
-                       PERFORM 3100-PROCESAR-SUCURSA
-                          THRU 3100-PROCESAR-SUCURSA-EXIT
-                          UNTIL NOT FS-SUCURSA-OK
-                             OR WS-CLAVE-FECHA < ENTRADA-A-FECHA
-                  WHEN SW-PROCESAR-B
-                        PERFORM 3200-PROCESAR-SUCURSB
-                          THRU 3200-PROCESAR-SUCURSB-EXIT
-                         UNTIL NOT FS-SUCURSB-OK
-                            OR WS-CLAVE-FECHA < ENTRADA-B-FECHA
-                  WHEN SW-PROCESAR-C
-                        PERFORM 3300-PROCESAR-SUCURSC
-                          THRU 3300-PROCESAR-SUCURSC-EXIT
-                         UNTIL NOT FS-SUCURSC-OK
-                            OR WS-CLAVE-FECHA < ENTRADA-C-FECHA
-              END-EVALUATE.
+                PERFORM 3100-PROCESAR-SUCURSAL
+                   THRU 3100-PROCESAR-SUCURSAL-EXIT
+                   UNTIL WS-SUC-EOF-SI(WS-SUC-IDX-MENOR)
+                      OR WS-CLAVE-FECHA < WS-SUC-FECHA(WS-SUC-IDX-MENOR)
+
+                PERFORM 1300-VERIFICAR-TODOS-EOF
+                   THRU 1300-VERIFICAR-TODOS-EOF-EXIT.
 
 
        2000-PROCESAR-ARCHIVO-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       1300-VERIFICAR-TODOS-EOF.
+
+           SET WS-TODOS-EOF TO TRUE.
+           MOVE 1 TO WS-SUC-IDX.
+           PERFORM 1310-VERIFICAR-EOF-IDX
+              THRU 1310-VERIFICAR-EOF-IDX-EXIT
+              UNTIL WS-SUC-IDX > WS-SUC-CANT-ACTIVAS.
+
+       1300-VERIFICAR-TODOS-EOF-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1310-VERIFICAR-EOF-IDX.
+
+           IF WS-SUC-EOF-NO(WS-SUC-IDX)
+              SET WS-TODOS-EOF-NO TO TRUE
+           END-IF.
+           ADD 1 TO WS-SUC-IDX.
+
+       1310-VERIFICAR-EOF-IDX-EXIT.
+           EXIT.
 
       *----------------------------------------------------------------*
        3000-CLAVE-MENOR.
-      *----SELECCIONO LA FECHA MENOR
+      *----SELECCIONO LA FECHA MENOR ENTRE LAS SUCURSALES ACTIVAS
 
-           IF ENTRADA-A-FECHA <= ENTRADA-B-FECHA AND
-              ENTRADA-A-FECHA <= ENTRADA-C-FECHA
-                MOVE ENTRADA-A-FECHA    TO WS-CLAVE-FECHA
-                SET  SW-PROCESAR-A      TO TRUE
-           ELSE
-                IF ENTRADA-B-FECHA <= ENTRADA-C-FECHA
-                   MOVE ENTRADA-B-FECHA TO WS-CLAVE-FECHA
-                   SET  SW-PROCESAR-B   TO TRUE
-                ELSE
-                   MOVE ENTRADA-C-FECHA TO WS-CLAVE-FECHA
-                   SET  SW-PROCESAR-C   TO TRUE
+           MOVE HIGH-VALUES TO WS-CLAVE-FECHA.
+           MOVE 0           TO WS-SUC-IDX-MENOR.
+           MOVE 1           TO WS-SUC-IDX.
+           PERFORM 3010-COMPARAR-FECHA-MENOR
+              THRU 3010-COMPARAR-FECHA-MENOR-EXIT
+              UNTIL WS-SUC-IDX > WS-SUC-CANT-ACTIVAS.
+
+       3000-CLAVE-MENOR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3010-COMPARAR-FECHA-MENOR.
 
-                END-IF
+           IF WS-SUC-EOF-NO(WS-SUC-IDX) AND
+              WS-SUC-FECHA(WS-SUC-IDX) <= WS-CLAVE-FECHA
+              MOVE WS-SUC-FECHA(WS-SUC-IDX) TO WS-CLAVE-FECHA
+              MOVE WS-SUC-IDX               TO WS-SUC-IDX-MENOR
            END-IF.
+           ADD 1 TO WS-SUC-IDX.
 
-       3000-CLAVE-MENOR-EXIT.
+       3010-COMPARAR-FECHA-MENOR-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-       3100-PROCESAR-SUCURSA.
+       3100-PROCESAR-SUCURSAL.
 
+           MOVE WS-SUC-FECHA(WS-SUC-IDX-MENOR) TO WS-VAL-FECHA.
+           PERFORM 5000-VALIDAR-FECHA
+              THRU 5000-VALIDAR-FECHA-EXIT.
 
-           MOVE ENTRADA-A             TO SALIDA-TOT.
-           ADD ENTRADA-A-IMPORTE      TO WS-TOTSALID-TOTAL-A.
+           SET WS-REG-VALIDO-SI        TO TRUE.
 
-           IF  WS-FECHA-ANT EQUAL ENTRADA-A-FECHA
-               ADD ENTRADA-A-IMPORTE  TO WS-IMP-FECH
+           IF WS-VAL-FECHA-NO-OK
+              SET WS-REG-VALIDO-NO     TO TRUE
+              MOVE 'FECHA INVALIDA'    TO WS-MOTIVO-RECHAZO
            ELSE
+              IF WS-SUC-IMPORTE(WS-SUC-IDX-MENOR) IS NOT NUMERIC
+                 SET WS-REG-VALIDO-NO  TO TRUE
+                 MOVE 'IMPORTE NO NUMERICO' TO WS-MOTIVO-RECHAZO
+              END-IF
+           END-IF.
 
-               PERFORM 7200-GRABAR-ARCHIVO-TOTFEC
-                  THRU 7200-GRABAR-ARCHIVO-TOTFEC-EXIT
+      * LA CLAVE FECHA+COD-VENTA SE VERIFICA CONTRA LA TABLA DE CLAVES
+      * YA VISTAS PARA LA FECHA EN CURSO (WS-DUP-TABLA), NO SOLO CONTRA
+      * LA ULTIMA CLAVE PROCESADA - DOS SUCURSALES EMPATADAS EN FECHA
+      * PUEDEN INTERCALAR VARIAS CLAVES DISTINTAS ANTES DE REPETIR UNA.
+           SET WS-REG-NO-DUPLICADO     TO TRUE.
+
+           IF WS-REG-VALIDO-SI
+              IF WS-SUC-FECHA(WS-SUC-IDX-MENOR) NOT EQUAL
+                 WS-DUP-FECHA-TABLA
+                 PERFORM 3105-REINICIAR-CLAVES-DUP
+                    THRU 3105-REINICIAR-CLAVES-DUP-EXIT
+              END-IF
+
+              PERFORM 3106-BUSCAR-CLAVE-DUP
+                 THRU 3106-BUSCAR-CLAVE-DUP-EXIT
+
+              IF WS-DUP-ENCONTRADO
+                 SET WS-REG-DUPLICADO  TO TRUE
+              ELSE
+                 IF WS-DUP-CANT = WS-MAX-CLAVES-DUP
+                    DISPLAY 'SE SUPERO LA CANTIDAD MAXIMA DE CLAVES '
+                            'DISTINTAS POR FECHA PARA DETECCION DE '
+                            'DUPLICADOS'
+                    STOP RUN
+                 END-IF
+                 ADD 1 TO WS-DUP-CANT
+                 MOVE WS-SUC-COD-VENTA(WS-SUC-IDX-MENOR)
+                                  TO WS-DUP-COD-VENTA(WS-DUP-CANT)
+              END-IF
+           END-IF.
+
+           IF WS-REG-VALIDO-NO
+              MOVE WS-SUC-CODIGO(WS-SUC-IDX-MENOR)
+                                        TO REG-RECH-SUCURSAL
+              MOVE WS-SUC-FECHA(WS-SUC-IDX-MENOR)
+                                        TO REG-RECH-FECHA
+              MOVE WS-SUC-COD-VENTA(WS-SUC-IDX-MENOR)
+                                        TO REG-RECH-COD-VENTA
+              MOVE WS-SUC-PRODUCTO(WS-SUC-IDX-MENOR)
+                                        TO REG-RECH-PRODUCTO
+              MOVE WS-SUC-IMPORTE(WS-SUC-IDX-MENOR)
+                                        TO REG-RECH-IMPORTE
+              MOVE WS-MOTIVO-RECHAZO   TO REG-RECH-MOTIVO
+              PERFORM 7300-GRABAR-ARCHIVO-RECHAZO
+                 THRU 7300-GRABAR-ARCHIVO-RECHAZO-EXIT
+           ELSE
+              IF WS-REG-DUPLICADO
+                 MOVE WS-SUC-CODIGO(WS-SUC-IDX-MENOR)
+                                        TO SUSP-SUCURSAL
+                 MOVE WS-SUC-FECHA(WS-SUC-IDX-MENOR)
+                                        TO SUSP-FECHA
+                 MOVE WS-SUC-COD-VENTA(WS-SUC-IDX-MENOR)
+                                        TO SUSP-COD-VENTA
+                 MOVE WS-SUC-PRODUCTO(WS-SUC-IDX-MENOR)
+                                        TO SUSP-PRODUCTO
+                 MOVE WS-SUC-IMPORTE(WS-SUC-IDX-MENOR)
+                                        TO SUSP-IMPORTE
+                 MOVE 'VENTA DUPLICADA ENTRE SUCURSALES'
+                                        TO SUSP-MOTIVO
+                 PERFORM 7450-GRABAR-ARCHIVO-SUSPECT
+                    THRU 7450-GRABAR-ARCHIVO-SUSPECT-EXIT
+              ELSE
+                 MOVE WS-SUC-DETALLE(WS-SUC-IDX-MENOR) TO SALIDA-TOT
+
+                 IF WS-FECHA-ANT NOT EQUAL
+                    WS-SUC-FECHA(WS-SUC-IDX-MENOR)
+
+      * TODAS LAS SUCURSALES YA TIENEN GRABADA WS-FECHA-ANT (LA FECHA
+      * MENOR SE PROCESA PRIMERO); ES UN PUNTO SEGURO DE CHECKPOINT.
+                    PERFORM 7200-GRABAR-ARCHIVO-TOTFEC
+                       THRU 7200-GRABAR-ARCHIVO-TOTFEC-EXIT
+
+                    MOVE ZEROS             TO WS-IMP-FECH
+                    MOVE WS-SUC-FECHA(WS-SUC-IDX-MENOR) TO WS-FECHA-ANT
+
+      * EL CHECKPOINT SE GRABA RECIEN DESPUES DE ACTUALIZAR WS-FECHA-ANT
+      * Y REINICIAR WS-IMP-FECH, NO CON LOS VALORES DE LA FECHA QUE
+      * ACABA DE CERRARSE: SI GRABARA LA FECHA YA CERRADA, UN REINICIO
+      * LA RESTAURARIA COMO "FECHA EN CURSO" Y, AL DETECTAR DE NUEVO SU
+      * CIERRE, VOLVERIA A GRABAR EN TOTFECHA UNA FECHA QUE YA ESTABA
+      * EN DISCO.
+                    PERFORM 7500-GRABAR-CHECKPOINT
+                       THRU 7500-GRABAR-CHECKPOINT-EXIT
+
+                    MOVE 0 TO WS-CKP-CONTADOR
+                 END-IF
+
+                 ADD WS-SUC-IMPORTE(WS-SUC-IDX-MENOR)
+                    TO WS-SUC-TOTAL-IMPORTE(WS-SUC-IDX-MENOR)
+
+                 PERFORM 3150-ACUMULAR-TOTPROD
+                    THRU 3150-ACUMULAR-TOTPROD-EXIT
+
+                 ADD WS-SUC-IMPORTE(WS-SUC-IDX-MENOR) TO WS-IMP-FECH
+
+                 PERFORM 7000-GRABAR-ARCHIVO-SAL
+                    THRU 7000-GRABAR-ARCHIVO-SAL-EXIT
+              END-IF
+           END-IF.
 
-               MOVE ZEROS             TO WS-IMP-FECH
-               ADD ENTRADA-A-IMPORTE  TO WS-IMP-FECH
-               MOVE ENTRADA-A-FECHA   TO WS-FECHA-ANT
+      *----CHECKPOINT PERIODICO ADEMAS DEL CHECKPOINT POR CIERRE DE
+      *----FECHA: SI LA FECHA EN CURSO TIENE MUCHO VOLUMEN, ESPERAR A
+      *----QUE CIERRE PARA CHECKPOINTEAR DEJARIA TODO UN DIA DE ALTO
+      *----VOLUMEN SIN PUNTO DE REINICIO INTERMEDIO.
+           ADD 1 TO WS-CKP-CONTADOR.
+           IF WS-CKP-CONTADOR >= WS-CKP-INTERVALO
+              PERFORM 7500-GRABAR-CHECKPOINT
+                 THRU 7500-GRABAR-CHECKPOINT-EXIT
+              MOVE 0 TO WS-CKP-CONTADOR
            END-IF.
 
-           PERFORM 7000-GRABAR-ARCHIVO-SAL
-              THRU 7000-GRABAR-ARCHIVO-SAL-EXIT.
+           PERFORM 6000-LEER-SUCURSAL
+              THRU 6000-LEER-SUCURSAL-EXIT.
 
-           PERFORM 6100-LEER-SUCURSA
-              THRU 6100-LEER-SUCURSA-EXIT.
 
+       3100-PROCESAR-SUCURSAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3105-REINICIAR-CLAVES-DUP.
+      *----ARRANCA UNA NUEVA TABLA DE CLAVES PARA LA FECHA QUE RECIEN
+      *----EMPIEZA A PROCESARSE.
 
-       3100-PROCESAR-SUCURSA-EXIT.
+           MOVE WS-SUC-FECHA(WS-SUC-IDX-MENOR) TO WS-DUP-FECHA-TABLA.
+           MOVE 0 TO WS-DUP-CANT.
+
+       3105-REINICIAR-CLAVES-DUP-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-       3200-PROCESAR-SUCURSB.
+       3106-BUSCAR-CLAVE-DUP.
+      *----BUSCA EL COD-VENTA ACTUAL EN LA TABLA DE CLAVES YA VISTAS
+      *----PARA LA FECHA EN CURSO.
+
+           SET WS-DUP-NO-ENCONTRADO TO TRUE.
+           MOVE 1 TO WS-DUP-IDX.
 
-           MOVE ENTRADA-B             TO SALIDA-TOT.
-           ADD ENTRADA-B-IMPORTE      TO WS-TOTSALID-TOTAL-B.
+           PERFORM 3107-BUSCAR-CLAVE-DUP-IDX
+              THRU 3107-BUSCAR-CLAVE-DUP-IDX-EXIT
+              UNTIL WS-DUP-IDX > WS-DUP-CANT
+                 OR WS-DUP-ENCONTRADO.
 
-           IF  WS-FECHA-ANT EQUAL ENTRADA-B-FECHA
-               ADD ENTRADA-B-IMPORTE  TO   WS-IMP-FECH
+       3106-BUSCAR-CLAVE-DUP-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3107-BUSCAR-CLAVE-DUP-IDX.
+
+           IF WS-DUP-COD-VENTA(WS-DUP-IDX) EQUAL
+              WS-SUC-COD-VENTA(WS-SUC-IDX-MENOR)
+              SET WS-DUP-ENCONTRADO TO TRUE
            ELSE
+              ADD 1 TO WS-DUP-IDX
+           END-IF.
 
-               PERFORM 7200-GRABAR-ARCHIVO-TOTFEC
-                  THRU 7200-GRABAR-ARCHIVO-TOTFEC-EXIT
+       3107-BUSCAR-CLAVE-DUP-IDX-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3150-ACUMULAR-TOTPROD.
+      *----ACUMULA EL IMPORTE DEL REGISTRO EN LA TABLA DE TOTALES POR
+      *----PRODUCTO (COD-VENTA), BUSCANDO SI YA EXISTE LA CLAVE.
+
+           SET WS-PROD-NO-ENCONTRADO TO TRUE.
+           MOVE 1 TO WS-PROD-IDX.
+
+           PERFORM 3160-BUSCAR-PRODUCTO-IDX
+              THRU 3160-BUSCAR-PRODUCTO-IDX-EXIT
+              UNTIL WS-PROD-IDX > WS-PROD-CANT
+                 OR WS-PROD-ENCONTRADO.
+
+           IF WS-PROD-NO-ENCONTRADO
+              IF WS-PROD-CANT = WS-MAX-PRODUCTOS
+                 DISPLAY 'SE SUPERO LA CANTIDAD MAXIMA DE PRODUCTOS '
+                         'DISTINTOS PARA TOTPROD'
+                 STOP RUN
+              END-IF
+              ADD 1 TO WS-PROD-CANT
+              MOVE WS-PROD-CANT TO WS-PROD-IDX
+              MOVE WS-SUC-COD-VENTA(WS-SUC-IDX-MENOR)
+                                  TO WS-PROD-COD-VENTA(WS-PROD-IDX)
+           END-IF.
+
+           ADD WS-SUC-IMPORTE(WS-SUC-IDX-MENOR)
+              TO WS-PROD-TOTAL-IMPORTE(WS-PROD-IDX).
+
+       3150-ACUMULAR-TOTPROD-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3160-BUSCAR-PRODUCTO-IDX.
 
-               MOVE ZEROS             TO WS-IMP-FECH
-               ADD ENTRADA-B-IMPORTE  TO WS-IMP-FECH
-               MOVE ENTRADA-B-FECHA   TO WS-FECHA-ANT
+           IF WS-PROD-COD-VENTA(WS-PROD-IDX) EQUAL
+              WS-SUC-COD-VENTA(WS-SUC-IDX-MENOR)
+              SET WS-PROD-ENCONTRADO TO TRUE
+           ELSE
+              ADD 1 TO WS-PROD-IDX
            END-IF.
 
-           PERFORM 7000-GRABAR-ARCHIVO-SAL
-              THRU 7000-GRABAR-ARCHIVO-SAL-EXIT.
+       3160-BUSCAR-PRODUCTO-IDX-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3900-PROCESAR-TOTSALID.
 
-           PERFORM 6200-LEER-SUCURSB
-              THRU 6200-LEER-SUCURSB-EXIT.
+           MOVE 1 TO WS-SUC-IDX.
+           PERFORM 3910-GRABAR-TOTSALID-IDX
+              THRU 3910-GRABAR-TOTSALID-IDX-EXIT
+              UNTIL WS-SUC-IDX > WS-SUC-CANT-ACTIVAS.
 
-       3200-PROCESAR-SUCURSB-EXIT.
+       3900-PROCESAR-TOTSALID-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-       3300-PROCESAR-SUCURSC.
+       3910-GRABAR-TOTSALID-IDX.
 
-           MOVE ENTRADA-C            TO SALIDA-TOT.
-           ADD ENTRADA-C-IMPORTE     TO WS-TOTSALID-TOTAL-C.
+           MOVE WS-SUC-CODIGO(WS-SUC-IDX)        TO TOT-ARCHIVO.
+           MOVE WS-SUC-TOTAL-IMPORTE(WS-SUC-IDX) TO TOT-IMPORTE.
 
-           IF  WS-FECHA-ANT EQUAL ENTRADA-C-FECHA
-               ADD ENTRADA-C-IMPORTE TO WS-IMP-FECH
-           ELSE
+           PERFORM 7100-GRABAR-ARCHIVO-TOTSAL
+              THRU 7100-GRABAR-ARCHIVO-TOTSAL-EXIT.
 
-               PERFORM 7200-GRABAR-ARCHIVO-TOTFEC
-                  THRU 7200-GRABAR-ARCHIVO-TOTFEC-EXIT
+           ADD 1 TO WS-SUC-IDX.
 
-               MOVE ZEROS            TO WS-IMP-FECH
-               ADD ENTRADA-C-IMPORTE TO WS-IMP-FECH
-               MOVE ENTRADA-C-FECHA  TO WS-FECHA-ANT
+       3910-GRABAR-TOTSALID-IDX-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3950-PROCESAR-TOTPROD.
+
+           MOVE 1 TO WS-PROD-IDX.
+           PERFORM 3960-GRABAR-TOTPROD-IDX
+              THRU 3960-GRABAR-TOTPROD-IDX-EXIT
+              UNTIL WS-PROD-IDX > WS-PROD-CANT.
+
+       3950-PROCESAR-TOTPROD-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3960-GRABAR-TOTPROD-IDX.
+
+           MOVE WS-PROD-COD-VENTA(WS-PROD-IDX)   TO TOT-PROD-COD-VENTA.
+           MOVE WS-PROD-TOTAL-IMPORTE(WS-PROD-IDX) TO TOT-PROD-IMPORTE.
+
+           PERFORM 7400-GRABAR-ARCHIVO-TOTPROD
+              THRU 7400-GRABAR-ARCHIVO-TOTPROD-EXIT.
+
+           ADD 1 TO WS-PROD-IDX.
+
+       3960-GRABAR-TOTPROD-IDX-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----EXTRACTO PARA EL SISTEMA CONTABLE (GLEXTRAC.TXT), GENERADO
+      *----RELEYENDO TOTSALID.TXT YA CERRADO: UNA CUENTA POR SUCURSAL,
+      *----FECHA DE NEGOCIO COMO PERIODO, MAS UN REGISTRO DE CONTROL.
+      *----TOTFECHA.TXT SE RELEE SOLO PARA VERIFICAR QUE SU TOTAL POR
+      *----FECHA COINCIDA CON EL TOTAL POSTEADO; NO GENERA LINEAS
+      *----PROPIAS, PORQUE ES LA MISMA PLATA YA CONTADA POR SUCURSAL Y
+      *----CONTARLA DE NUEVO DUPLICARIA EL ASIENTO.
+       3970-GENERAR-EXTRACTO-GL.
+
+           PERFORM 3971-ABRIR-ARCHIVOS-GL
+              THRU 3971-ABRIR-ARCHIVOS-GL-EXIT.
+
+           READ TOTSALID.
+           PERFORM 3972-GRABAR-DETALLE-GL
+              THRU 3972-GRABAR-DETALLE-GL-EXIT
+              UNTIL NOT FS-TOTSALID-OK.
+
+           PERFORM 3975-GRABAR-CONTROL-GL
+              THRU 3975-GRABAR-CONTROL-GL-EXIT.
+
+           READ TOTFECHA.
+           PERFORM 3976-VERIFICAR-TOTFECHA-GL
+              THRU 3976-VERIFICAR-TOTFECHA-GL-EXIT
+              UNTIL NOT FS-TOTFECHA-OK.
+
+           IF WS-GL-FECHA-TOTAL NOT EQUAL WS-GL-CTRL-IMPORTE
+              DISPLAY 'AVISO: TOTFECHA NO RECONCILIA CONTRA EL '
+                      'EXTRACTO CONTABLE'
+              DISPLAY 'TOTAL TOTFECHA : ' WS-GL-FECHA-TOTAL
+              DISPLAY 'TOTAL GLEXTRAC : ' WS-GL-CTRL-IMPORTE
            END-IF.
 
-           PERFORM 7000-GRABAR-ARCHIVO-SAL
-              THRU 7000-GRABAR-ARCHIVO-SAL-EXIT.
+           PERFORM 3978-CERRAR-ARCHIVOS-GL
+              THRU 3978-CERRAR-ARCHIVOS-GL-EXIT.
 
-           PERFORM 6300-LEER-SUCURSC
-              THRU 6300-LEER-SUCURSC-EXIT.
+       3970-GENERAR-EXTRACTO-GL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3971-ABRIR-ARCHIVOS-GL.
 
+           IF WS-FECHA-PROCESO NOT = SPACES
+              MOVE WS-FECHA-PROCESO      TO WS-GL-PERIODO
+           ELSE
+              IF WS-FECHA-ANT NOT = SPACES
+                 MOVE WS-FECHA-ANT       TO WS-GL-PERIODO
+              ELSE
+                 PERFORM 3973-FIJAR-PERIODO-SISTEMA
+                    THRU 3973-FIJAR-PERIODO-SISTEMA-EXIT
+              END-IF
+           END-IF.
+
+           OPEN INPUT TOTSALID.
+           OPEN INPUT TOTFECHA.
+           OPEN OUTPUT GLEXTRAC.
+
+           IF NOT FS-TOTSALID-OK OR NOT FS-TOTFECHA-OK
+              OR NOT FS-GLEXTRAC-OK
+              DISPLAY 'ERROR AL ABRIR ARCHIVOS DEL EXTRACTO CONTABLE'
+              DISPLAY 'FS TOTSALID : ' FS-TOTSALID
+              DISPLAY 'FS TOTFECHA : ' FS-TOTFECHA
+              DISPLAY 'FS GLEXTRAC : ' FS-GLEXTRAC
+              STOP RUN
+           END-IF.
 
-       3300-PROCESAR-SUCURSC-EXIT.
+       3971-ABRIR-ARCHIVOS-GL-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-       3900-PROCESAR-TOTSALID.
+       3973-FIJAR-PERIODO-SISTEMA.
+      *----UN DIA SIN VOLUMEN IGUAL GRABA LINEAS DE CONTROL EN EL
+      *----EXTRACTO (VER NOTA SOBRE 3910-GRABAR-TOTSALID-IDX); COMO
+      *----NO HAY FECHA MEZCLADA NI PARM PARA TOMAR EL PERIODO, SE USA
+      *----LA FECHA DEL SISTEMA AL MOMENTO DE LA CORRIDA.
 
-           MOVE 'A'                    TO TOT-ARCHIVO.
-           MOVE WS-TOTSALID-TOTAL-A    TO TOT-IMPORTE.
+           ACCEPT WS-GL-FECHA-SISTEMA FROM DATE YYYYMMDD.
 
-           PERFORM 7100-GRABAR-ARCHIVO-TOTSAL
-              THRU 7100-GRABAR-ARCHIVO-TOTSAL-EXIT.
+           MOVE WS-GL-SIS-ANIO            TO WS-GL-PERIODO(1:4).
+           MOVE '/'                       TO WS-GL-PERIODO(5:1).
+           MOVE WS-GL-SIS-MES             TO WS-GL-PERIODO(6:2).
+           MOVE '/'                       TO WS-GL-PERIODO(8:1).
+           MOVE WS-GL-SIS-DIA             TO WS-GL-PERIODO(9:2).
 
-           MOVE 'B'                    TO TOT-ARCHIVO.
-           MOVE WS-TOTSALID-TOTAL-B    TO TOT-IMPORTE.
+       3973-FIJAR-PERIODO-SISTEMA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3972-GRABAR-DETALLE-GL.
 
-           PERFORM 7100-GRABAR-ARCHIVO-TOTSAL
-              THRU 7100-GRABAR-ARCHIVO-TOTSAL-EXIT.
+           MOVE TOT-ARCHIVO              TO WS-GL-CUENTA-SUCURSAL.
+           MOVE WS-GL-CUENTA             TO GL-CUENTA.
+           MOVE WS-GL-PERIODO            TO GL-PERIODO.
+           MOVE TOT-IMPORTE              TO GL-IMPORTE.
 
-           MOVE 'C'                    TO TOT-ARCHIVO.
-           MOVE WS-TOTSALID-TOTAL-C    TO TOT-IMPORTE.
+           WRITE REG-GL.
 
-           PERFORM 7100-GRABAR-ARCHIVO-TOTSAL
-              THRU 7100-GRABAR-ARCHIVO-TOTSAL-EXIT.
+           ADD 1         TO WS-GL-CANT-REG.
+           ADD TOT-IMPORTE TO WS-GL-CTRL-IMPORTE.
 
+           READ TOTSALID.
 
-       3900-PROCESAR-TOTSALID-EXIT.
+       3972-GRABAR-DETALLE-GL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3975-GRABAR-CONTROL-GL.
+
+           MOVE WS-TRAILER-MARCA         TO GL-CTRL-MARCA.
+           MOVE WS-GL-CANT-REG           TO GL-CTRL-CANT-REG.
+           MOVE WS-GL-CTRL-IMPORTE       TO GL-CTRL-IMPORTE.
+
+           WRITE REG-GL-CONTROL.
+
+       3975-GRABAR-CONTROL-GL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3976-VERIFICAR-TOTFECHA-GL.
+
+           ADD TOT-FECHA-IMPORTE TO WS-GL-FECHA-TOTAL.
+
+           READ TOTFECHA.
+
+       3976-VERIFICAR-TOTFECHA-GL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3978-CERRAR-ARCHIVOS-GL.
+
+           CLOSE TOTSALID.
+           CLOSE TOTFECHA.
+           CLOSE GLEXTRAC.
+
+       3978-CERRAR-ARCHIVOS-GL-EXIT.
            EXIT.
 
       *----------------------------------------------------------------*
-       4100-ABRIR-ARCHIVO-SUCURSA.
+       4101-ABRIR-SUCURS1.
 
-           OPEN INPUT SUCURSA.
+           OPEN INPUT SUCURS1.
 
-           EVALUATE FS-SUCURSA
+           EVALUATE FS-SUC-1
                WHEN '00'
-                    PERFORM 6100-LEER-SUCURSA
-                       THRU 6100-LEER-SUCURSA-EXIT
+                    PERFORM 6101-LEER-SUCURS1
+                       THRU 6101-LEER-SUCURS1-EXIT
                WHEN '35'
-                    SET WS-SUCURSA-EOF-YES       TO TRUE
-                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SUCURSA'
-                    DISPLAY 'FILE STATUS: ' FS-SUCURSA
+                    SET WS-SUC-EOF-SI(1)         TO TRUE
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(1)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-1
       * SI NO ABRE EL ARCHIVO DETENGO EL PROCESO
                     STOP RUN
                WHEN OTHER
-                    SET WS-SUCURSA-EOF-YES       TO TRUE
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSA'
-                    DISPLAY 'FILE STATUS: ' FS-SUCURSA
+                    SET WS-SUC-EOF-SI(1)         TO TRUE
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(1)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-1
       * SI NO ABRE EL ARCHIVO DETENGO EL PROCESO
                     STOP RUN
            END-EVALUATE.
 
-       4100-ABRIR-ARCHIVO-SUCURSA-EXIT.
+       4101-ABRIR-SUCURS1-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-       4200-ABRIR-ARCHIVO-SUCURSB.
+       4102-ABRIR-SUCURS2.
 
-           OPEN INPUT SUCURSB.
+           OPEN INPUT SUCURS2.
 
-           EVALUATE FS-SUCURSB
+           EVALUATE FS-SUC-2
                WHEN '00'
-                    PERFORM 6200-LEER-SUCURSB
-                       THRU 6200-LEER-SUCURSB-EXIT
+                    PERFORM 6102-LEER-SUCURS2
+                       THRU 6102-LEER-SUCURS2-EXIT
                WHEN '35'
-                    SET WS-SUCURSB-EOF-YES       TO TRUE
-                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SUCURSB'
-                    DISPLAY 'FILE STATUS: ' FS-SUCURSB
-      * SI NO EXISTE EL ARCHIVO B DETENGO EL PROCESO
+                    SET WS-SUC-EOF-SI(2)         TO TRUE
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(2)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-2
                     STOP RUN
                WHEN OTHER
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSB'
-                    DISPLAY 'FILE STATUS: ' FS-SUCURSB
-      * SI NO ABRE EL ARCHIVO DETENGO EL PROCESO
+                    SET WS-SUC-EOF-SI(2)         TO TRUE
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(2)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-2
                     STOP RUN
            END-EVALUATE.
 
-       4200-ABRIR-ARCHIVO-SUCURSB-EXIT.
+       4102-ABRIR-SUCURS2-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-       4300-ABRIR-ARCHIVO-SUCURSC.
+       4103-ABRIR-SUCURS3.
 
-           OPEN INPUT SUCURSC.
+           OPEN INPUT SUCURS3.
 
-           EVALUATE FS-SUCURSC
+           EVALUATE FS-SUC-3
                WHEN '00'
-                    PERFORM 6300-LEER-SUCURSC
-                       THRU 6300-LEER-SUCURSC-EXIT
+                    PERFORM 6103-LEER-SUCURS3
+                       THRU 6103-LEER-SUCURS3-EXIT
                WHEN '35'
-                    SET WS-SUCURSC-EOF-YES       TO TRUE
-                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SUCURSC'
-                    DISPLAY 'FILE STATUS: ' FS-SUCURSC
-      * SI NO EXISTE EL ARCHIVO C DETENGO EL PROCESO
+                    SET WS-SUC-EOF-SI(3)         TO TRUE
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(3)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-3
                     STOP RUN
                WHEN OTHER
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSB'
-                    DISPLAY 'FILE STATUS: ' FS-SUCURSC
-      * SI NO ABRE EL ARCHIVO DETENGO EL PROCESO
+                    SET WS-SUC-EOF-SI(3)         TO TRUE
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(3)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-3
                     STOP RUN
            END-EVALUATE.
 
-       4300-ABRIR-ARCHIVO-SUCURSC-EXIT.
+       4103-ABRIR-SUCURS3-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       4104-ABRIR-SUCURS4.
+
+           OPEN INPUT SUCURS4.
+
+           EVALUATE FS-SUC-4
+               WHEN '00'
+                    PERFORM 6104-LEER-SUCURS4
+                       THRU 6104-LEER-SUCURS4-EXIT
+               WHEN '35'
+                    SET WS-SUC-EOF-SI(4)         TO TRUE
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(4)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-4
+                    STOP RUN
+               WHEN OTHER
+                    SET WS-SUC-EOF-SI(4)         TO TRUE
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(4)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-4
+                    STOP RUN
+           END-EVALUATE.
+
+       4104-ABRIR-SUCURS4-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       4105-ABRIR-SUCURS5.
+
+           OPEN INPUT SUCURS5.
+
+           EVALUATE FS-SUC-5
+               WHEN '00'
+                    PERFORM 6105-LEER-SUCURS5
+                       THRU 6105-LEER-SUCURS5-EXIT
+               WHEN '35'
+                    SET WS-SUC-EOF-SI(5)         TO TRUE
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(5)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-5
+                    STOP RUN
+               WHEN OTHER
+                    SET WS-SUC-EOF-SI(5)         TO TRUE
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(5)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-5
+                    STOP RUN
+           END-EVALUATE.
+
+       4105-ABRIR-SUCURS5-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       4106-ABRIR-SUCURS6.
+
+           OPEN INPUT SUCURS6.
+
+           EVALUATE FS-SUC-6
+               WHEN '00'
+                    PERFORM 6106-LEER-SUCURS6
+                       THRU 6106-LEER-SUCURS6-EXIT
+               WHEN '35'
+                    SET WS-SUC-EOF-SI(6)         TO TRUE
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(6)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-6
+                    STOP RUN
+               WHEN OTHER
+                    SET WS-SUC-EOF-SI(6)         TO TRUE
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(6)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-6
+                    STOP RUN
+           END-EVALUATE.
+
+       4106-ABRIR-SUCURS6-EXIT.
            EXIT.
       *----------------------------------------------------------------*
        4400-ABRIR-ARCHIVO-SALIDA.
 
-           OPEN OUTPUT VENTATOT.
+           IF WS-HAY-REINICIO
+              OPEN EXTEND VENTATOT
+           ELSE
+              OPEN OUTPUT VENTATOT
+           END-IF.
 
            EVALUATE FS-VENTATOT
                WHEN '00'
@@ -446,7 +1605,11 @@
       *----------------------------------------------------------------*
        4500-ABRIR-ARCHIVO-TOTSAL.
 
-           OPEN OUTPUT TOTSALID.
+           IF WS-HAY-REINICIO
+              OPEN EXTEND TOTSALID
+           ELSE
+              OPEN OUTPUT TOTSALID
+           END-IF.
 
            EVALUATE FS-TOTSALID
                WHEN '00'
@@ -464,7 +1627,11 @@
       *----------------------------------------------------------------*
        4600-ABRIR-ARCHIVO-TOTFEC.
 
-           OPEN OUTPUT TOTFECHA.
+           IF WS-HAY-REINICIO
+              OPEN EXTEND TOTFECHA
+           ELSE
+              OPEN OUTPUT TOTFECHA
+           END-IF.
 
            EVALUATE FS-TOTFECHA
                WHEN '00'
@@ -480,62 +1647,493 @@
            EXIT.
 
       *----------------------------------------------------------------*
-       6100-LEER-SUCURSA.
+       4700-ABRIR-ARCHIVO-RECHAZO.
 
-           READ SUCURSA.
+           IF WS-HAY-REINICIO
+              OPEN EXTEND RECHAZOS
+           ELSE
+              OPEN OUTPUT RECHAZOS
+           END-IF.
 
-           EVALUATE FS-SUCURSA
+           EVALUATE FS-RECHAZOS
                WHEN '00'
-                    ADD 1                      TO WS-SUCURSA-CANT-REG
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO RECHAZOS'
+                    DISPLAY 'FILE STATUS: ' FS-RECHAZOS
+      * SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       4700-ABRIR-ARCHIVO-RECHAZO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4800-ABRIR-ARCHIVO-TOTPROD.
+
+           IF WS-HAY-REINICIO
+              OPEN EXTEND TOTPROD
+           ELSE
+              OPEN OUTPUT TOTPROD
+           END-IF.
+
+           EVALUATE FS-TOTPROD
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO TOTPROD'
+                    DISPLAY 'FILE STATUS: ' FS-TOTPROD
+      * SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       4800-ABRIR-ARCHIVO-TOTPROD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4900-ABRIR-ARCHIVO-SUSPECT.
+
+           IF WS-HAY-REINICIO
+              OPEN EXTEND SUSPECT
+           ELSE
+              OPEN OUTPUT SUSPECT
+           END-IF.
+
+           EVALUATE FS-SUSPECT
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO SUSPECT'
+                    DISPLAY 'FILE STATUS: ' FS-SUSPECT
+      * SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       4900-ABRIR-ARCHIVO-SUSPECT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       5000-VALIDAR-FECHA.
+      *----VALIDA FORMATO AAAA/MM/DD DE WS-VAL-FECHA. EL FORMATO DEBE
+      *----SER ORDENABLE POR COMPARACION DE BYTES (AAAA PRIMERO), YA
+      *----QUE 3000-CLAVE-MENOR Y EL CONTROL DE QUIEBRE DE FECHA
+      *----COMPARAN WS-SUC-FECHA/WS-CLAVE-FECHA COMO PIC X CON
+      *----OPERADORES < Y <=, NO COMO FECHA.
+
+           SET WS-VAL-FECHA-OK TO TRUE.
+
+           IF WS-VAL-FECHA(5:1) NOT = '/' OR
+              WS-VAL-FECHA(8:1) NOT = '/'
+              SET WS-VAL-FECHA-NO-OK TO TRUE
+           ELSE
+              IF WS-VAL-FECHA(1:4) IS NOT NUMERIC OR
+                 WS-VAL-FECHA(6:2) IS NOT NUMERIC OR
+                 WS-VAL-FECHA(9:2) IS NOT NUMERIC
+                 SET WS-VAL-FECHA-NO-OK TO TRUE
+              ELSE
+                 MOVE WS-VAL-FECHA(1:4) TO WS-VAL-ANIO
+                 MOVE WS-VAL-FECHA(6:2) TO WS-VAL-MES
+                 MOVE WS-VAL-FECHA(9:2) TO WS-VAL-DIA
+
+                 IF WS-VAL-DIA < 1 OR WS-VAL-DIA > 31 OR
+                    WS-VAL-MES < 1 OR WS-VAL-MES > 12 OR
+                    WS-VAL-ANIO < 1900
+                    SET WS-VAL-FECHA-NO-OK TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+       5000-VALIDAR-FECHA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       6000-LEER-SUCURSAL.
+      *----DESPACHA LA LECTURA A LA SUCURSAL EN WS-SUC-IDX-MENOR
+
+           EVALUATE WS-SUC-IDX-MENOR
+               WHEN 1 PERFORM 6101-LEER-SUCURS1
+                         THRU 6101-LEER-SUCURS1-EXIT
+               WHEN 2 PERFORM 6102-LEER-SUCURS2
+                         THRU 6102-LEER-SUCURS2-EXIT
+               WHEN 3 PERFORM 6103-LEER-SUCURS3
+                         THRU 6103-LEER-SUCURS3-EXIT
+               WHEN 4 PERFORM 6104-LEER-SUCURS4
+                         THRU 6104-LEER-SUCURS4-EXIT
+               WHEN 5 PERFORM 6105-LEER-SUCURS5
+                         THRU 6105-LEER-SUCURS5-EXIT
+               WHEN 6 PERFORM 6106-LEER-SUCURS6
+                         THRU 6106-LEER-SUCURS6-EXIT
+           END-EVALUATE.
+
+       6000-LEER-SUCURSAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       6101-LEER-SUCURS1.
+
+           READ SUCURS1.
+
+           EVALUATE FS-SUC-1
+               WHEN '00'
+                    IF ENTRADA-1-TRAIL-MARCA EQUAL WS-TRAILER-MARCA
+                       SET WS-SUC-TRAIL-VISTO(1) TO TRUE
+                       PERFORM 6151-VERIFICAR-TRAIL-SUC1
+                          THRU 6151-VERIFICAR-TRAIL-SUC1-EXIT
+                    ELSE
+                       ADD 1 TO WS-SUC-CANT-REG(1)
+                       IF ENTRADA-1-IMPORTE IS NUMERIC
+                          ADD ENTRADA-1-IMPORTE TO WS-SUC-RAW-IMPORTE(1)
+                       END-IF
+                       MOVE ENTRADA-1-FECHA     TO WS-SUC-FECHA(1)
+                       MOVE ENTRADA-1-COD-VENTA TO WS-SUC-COD-VENTA(1)
+                       MOVE ENTRADA-1-PRODUCTO  TO WS-SUC-PRODUCTO(1)
+                       MOVE ENTRADA-1-IMPORTE   TO WS-SUC-IMPORTE(1)
+                    END-IF
                WHEN '10'
-                    SET WS-SUCURSA-EOF-YES     TO TRUE
-                    MOVE HIGH-VALUES           TO ENTRADA-A-FECHA
+                    SET WS-SUC-EOF-SI(1)     TO TRUE
+                    MOVE HIGH-VALUES         TO WS-SUC-FECHA(1)
+                    IF WS-SUC-TRAIL-NO-VISTO(1)
+                       AND WS-SUC-CANT-REG(1) > 0
+                       DISPLAY 'ADVERTENCIA: EL ARCHIVO DE SUCURSAL '
+                               WS-SUC-CODIGO(1) ' TERMINO SIN '
+                               'TRAILER - EL FEED PUDO HABER '
+                               'LLEGADO CORTADO'
+                    END-IF
                WHEN OTHER
-                    SET WS-SUCURSA-EOF-YES     TO TRUE
-                    MOVE HIGH-VALUES           TO ENTRADA-A-FECHA
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSA'
-                    DISPLAY 'FILE STATUS: ' FS-SUCURSA
+                    SET WS-SUC-EOF-SI(1)     TO TRUE
+                    MOVE HIGH-VALUES         TO WS-SUC-FECHA(1)
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(1)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-1
            END-EVALUATE.
-       6100-LEER-SUCURSA-EXIT.
+       6101-LEER-SUCURS1-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-       6200-LEER-SUCURSB.
+       6102-LEER-SUCURS2.
 
-           READ SUCURSB.
+           READ SUCURS2.
 
-           EVALUATE FS-SUCURSB
+           EVALUATE FS-SUC-2
                WHEN '00'
+                    IF ENTRADA-2-TRAIL-MARCA EQUAL WS-TRAILER-MARCA
+                       SET WS-SUC-TRAIL-VISTO(2) TO TRUE
+                       PERFORM 6152-VERIFICAR-TRAIL-SUC2
+                          THRU 6152-VERIFICAR-TRAIL-SUC2-EXIT
+                    ELSE
+                       ADD 1 TO WS-SUC-CANT-REG(2)
+                       IF ENTRADA-2-IMPORTE IS NUMERIC
+                          ADD ENTRADA-2-IMPORTE TO WS-SUC-RAW-IMPORTE(2)
+                       END-IF
+                       MOVE ENTRADA-2-FECHA     TO WS-SUC-FECHA(2)
+                       MOVE ENTRADA-2-COD-VENTA TO WS-SUC-COD-VENTA(2)
+                       MOVE ENTRADA-2-PRODUCTO  TO WS-SUC-PRODUCTO(2)
+                       MOVE ENTRADA-2-IMPORTE   TO WS-SUC-IMPORTE(2)
+                    END-IF
+               WHEN '10'
+                    SET WS-SUC-EOF-SI(2)     TO TRUE
+                    MOVE HIGH-VALUES         TO WS-SUC-FECHA(2)
+                    IF WS-SUC-TRAIL-NO-VISTO(2)
+                       AND WS-SUC-CANT-REG(2) > 0
+                       DISPLAY 'ADVERTENCIA: EL ARCHIVO DE SUCURSAL '
+                               WS-SUC-CODIGO(2) ' TERMINO SIN '
+                               'TRAILER - EL FEED PUDO HABER '
+                               'LLEGADO CORTADO'
+                    END-IF
+               WHEN OTHER
+                    SET WS-SUC-EOF-SI(2)     TO TRUE
+                    MOVE HIGH-VALUES         TO WS-SUC-FECHA(2)
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(2)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-2
+           END-EVALUATE.
+       6102-LEER-SUCURS2-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       6103-LEER-SUCURS3.
+
+           READ SUCURS3.
+
+           EVALUATE FS-SUC-3
+               WHEN '00'
+                    IF ENTRADA-3-TRAIL-MARCA EQUAL WS-TRAILER-MARCA
+                       SET WS-SUC-TRAIL-VISTO(3) TO TRUE
+                       PERFORM 6153-VERIFICAR-TRAIL-SUC3
+                          THRU 6153-VERIFICAR-TRAIL-SUC3-EXIT
+                    ELSE
+                       ADD 1 TO WS-SUC-CANT-REG(3)
+                       IF ENTRADA-3-IMPORTE IS NUMERIC
+                          ADD ENTRADA-3-IMPORTE TO WS-SUC-RAW-IMPORTE(3)
+                       END-IF
+                       MOVE ENTRADA-3-FECHA     TO WS-SUC-FECHA(3)
+                       MOVE ENTRADA-3-COD-VENTA TO WS-SUC-COD-VENTA(3)
+                       MOVE ENTRADA-3-PRODUCTO  TO WS-SUC-PRODUCTO(3)
+                       MOVE ENTRADA-3-IMPORTE   TO WS-SUC-IMPORTE(3)
+                    END-IF
+               WHEN '10'
+                    SET WS-SUC-EOF-SI(3)     TO TRUE
+                    MOVE HIGH-VALUES         TO WS-SUC-FECHA(3)
+                    IF WS-SUC-TRAIL-NO-VISTO(3)
+                       AND WS-SUC-CANT-REG(3) > 0
+                       DISPLAY 'ADVERTENCIA: EL ARCHIVO DE SUCURSAL '
+                               WS-SUC-CODIGO(3) ' TERMINO SIN '
+                               'TRAILER - EL FEED PUDO HABER '
+                               'LLEGADO CORTADO'
+                    END-IF
+               WHEN OTHER
+                    SET WS-SUC-EOF-SI(3)     TO TRUE
+                    MOVE HIGH-VALUES         TO WS-SUC-FECHA(3)
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(3)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-3
+           END-EVALUATE.
+       6103-LEER-SUCURS3-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       6104-LEER-SUCURS4.
+
+           READ SUCURS4.
+
+           EVALUATE FS-SUC-4
+               WHEN '00'
+                    IF ENTRADA-4-TRAIL-MARCA EQUAL WS-TRAILER-MARCA
+                       SET WS-SUC-TRAIL-VISTO(4) TO TRUE
+                       PERFORM 6154-VERIFICAR-TRAIL-SUC4
+                          THRU 6154-VERIFICAR-TRAIL-SUC4-EXIT
+                    ELSE
+                       ADD 1 TO WS-SUC-CANT-REG(4)
+                       IF ENTRADA-4-IMPORTE IS NUMERIC
+                          ADD ENTRADA-4-IMPORTE TO WS-SUC-RAW-IMPORTE(4)
+                       END-IF
+                       MOVE ENTRADA-4-FECHA     TO WS-SUC-FECHA(4)
+                       MOVE ENTRADA-4-COD-VENTA TO WS-SUC-COD-VENTA(4)
+                       MOVE ENTRADA-4-PRODUCTO  TO WS-SUC-PRODUCTO(4)
+                       MOVE ENTRADA-4-IMPORTE   TO WS-SUC-IMPORTE(4)
+                    END-IF
+               WHEN '10'
+                    SET WS-SUC-EOF-SI(4)     TO TRUE
+                    MOVE HIGH-VALUES         TO WS-SUC-FECHA(4)
+                    IF WS-SUC-TRAIL-NO-VISTO(4)
+                       AND WS-SUC-CANT-REG(4) > 0
+                       DISPLAY 'ADVERTENCIA: EL ARCHIVO DE SUCURSAL '
+                               WS-SUC-CODIGO(4) ' TERMINO SIN '
+                               'TRAILER - EL FEED PUDO HABER '
+                               'LLEGADO CORTADO'
+                    END-IF
+               WHEN OTHER
+                    SET WS-SUC-EOF-SI(4)     TO TRUE
+                    MOVE HIGH-VALUES         TO WS-SUC-FECHA(4)
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(4)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-4
+           END-EVALUATE.
+       6104-LEER-SUCURS4-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       6105-LEER-SUCURS5.
+
+           READ SUCURS5.
 
-                    ADD 1                      TO WS-SUCURSB-CANT-REG
+           EVALUATE FS-SUC-5
+               WHEN '00'
+                    IF ENTRADA-5-TRAIL-MARCA EQUAL WS-TRAILER-MARCA
+                       SET WS-SUC-TRAIL-VISTO(5) TO TRUE
+                       PERFORM 6155-VERIFICAR-TRAIL-SUC5
+                          THRU 6155-VERIFICAR-TRAIL-SUC5-EXIT
+                    ELSE
+                       ADD 1 TO WS-SUC-CANT-REG(5)
+                       IF ENTRADA-5-IMPORTE IS NUMERIC
+                          ADD ENTRADA-5-IMPORTE TO WS-SUC-RAW-IMPORTE(5)
+                       END-IF
+                       MOVE ENTRADA-5-FECHA     TO WS-SUC-FECHA(5)
+                       MOVE ENTRADA-5-COD-VENTA TO WS-SUC-COD-VENTA(5)
+                       MOVE ENTRADA-5-PRODUCTO  TO WS-SUC-PRODUCTO(5)
+                       MOVE ENTRADA-5-IMPORTE   TO WS-SUC-IMPORTE(5)
+                    END-IF
                WHEN '10'
-                    SET WS-SUCURSB-EOF-YES     TO TRUE
-                    MOVE HIGH-VALUES           TO ENTRADA-B-FECHA
+                    SET WS-SUC-EOF-SI(5)     TO TRUE
+                    MOVE HIGH-VALUES         TO WS-SUC-FECHA(5)
+                    IF WS-SUC-TRAIL-NO-VISTO(5)
+                       AND WS-SUC-CANT-REG(5) > 0
+                       DISPLAY 'ADVERTENCIA: EL ARCHIVO DE SUCURSAL '
+                               WS-SUC-CODIGO(5) ' TERMINO SIN '
+                               'TRAILER - EL FEED PUDO HABER '
+                               'LLEGADO CORTADO'
+                    END-IF
                WHEN OTHER
-                    SET WS-SUCURSB-EOF-YES     TO TRUE
-                    MOVE HIGH-VALUES           TO ENTRADA-B-FECHA
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSB'
-                    DISPLAY 'FILE STATUS: ' FS-SUCURSB
+                    SET WS-SUC-EOF-SI(5)     TO TRUE
+                    MOVE HIGH-VALUES         TO WS-SUC-FECHA(5)
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(5)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-5
            END-EVALUATE.
-       6200-LEER-SUCURSB-EXIT.
+       6105-LEER-SUCURS5-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-       6300-LEER-SUCURSC.
+       6106-LEER-SUCURS6.
 
-           READ SUCURSC.
+           READ SUCURS6.
 
-           EVALUATE FS-SUCURSC
+           EVALUATE FS-SUC-6
                WHEN '00'
-                    ADD 1                      TO WS-SUCURSC-CANT-REG
+                    IF ENTRADA-6-TRAIL-MARCA EQUAL WS-TRAILER-MARCA
+                       SET WS-SUC-TRAIL-VISTO(6) TO TRUE
+                       PERFORM 6156-VERIFICAR-TRAIL-SUC6
+                          THRU 6156-VERIFICAR-TRAIL-SUC6-EXIT
+                    ELSE
+                       ADD 1 TO WS-SUC-CANT-REG(6)
+                       IF ENTRADA-6-IMPORTE IS NUMERIC
+                          ADD ENTRADA-6-IMPORTE TO WS-SUC-RAW-IMPORTE(6)
+                       END-IF
+                       MOVE ENTRADA-6-FECHA     TO WS-SUC-FECHA(6)
+                       MOVE ENTRADA-6-COD-VENTA TO WS-SUC-COD-VENTA(6)
+                       MOVE ENTRADA-6-PRODUCTO  TO WS-SUC-PRODUCTO(6)
+                       MOVE ENTRADA-6-IMPORTE   TO WS-SUC-IMPORTE(6)
+                    END-IF
                WHEN '10'
-                    SET WS-SUCURSC-EOF-YES     TO TRUE
-                    MOVE HIGH-VALUES           TO ENTRADA-C-FECHA
+                    SET WS-SUC-EOF-SI(6)     TO TRUE
+                    MOVE HIGH-VALUES         TO WS-SUC-FECHA(6)
+                    IF WS-SUC-TRAIL-NO-VISTO(6)
+                       AND WS-SUC-CANT-REG(6) > 0
+                       DISPLAY 'ADVERTENCIA: EL ARCHIVO DE SUCURSAL '
+                               WS-SUC-CODIGO(6) ' TERMINO SIN '
+                               'TRAILER - EL FEED PUDO HABER '
+                               'LLEGADO CORTADO'
+                    END-IF
                WHEN OTHER
-                    SET WS-SUCURSC-EOF-YES     TO TRUE
-                    MOVE HIGH-VALUES           TO ENTRADA-C-FECHA
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSB'
-                    DISPLAY 'FILE STATUS: ' FS-SUCURSC
+                    SET WS-SUC-EOF-SI(6)     TO TRUE
+                    MOVE HIGH-VALUES         TO WS-SUC-FECHA(6)
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE SUCURSAL '
+                            WS-SUC-CODIGO(6)
+                    DISPLAY 'FILE STATUS: ' FS-SUC-6
            END-EVALUATE.
-       6300-LEER-SUCURSC-EXIT.
+       6106-LEER-SUCURS6-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----VERIFICACION DEL TRAILER DE CADA SUCURSAL CONTRA LO
+      *----REALMENTE RECIBIDO (WS-SUC-RAW-IMPORTE, TODO REGISTRO LEIDO,
+      *----VALIDO O NO) - NO CONTRA WS-SUC-TOTAL-IMPORTE, QUE SOLO
+      *----ACUMULA LO QUE PASO LAS VALIDACIONES DE FORMATO Y DUPLICADOS,
+      *----Y POR ESO NUNCA DEBE COMPARARSE CONTRA EL TRAILER DEL FEED. SI
+      *----NO COINCIDE, EL FEED PUDO HABER LLEGADO CORTADO: SE DETIENE
+      *----EL PROCESO EN LUGAR DE GENERAR UN VENTATOT INCOMPLETO SIN QUE
+      *----NADIE LO NOTE.
+       6151-VERIFICAR-TRAIL-SUC1.
+
+           IF WS-SUC-CANT-REG(1) NOT EQUAL ENTRADA-1-TRAIL-CANT-REG
+              OR WS-SUC-RAW-IMPORTE(1) NOT EQUAL
+                 ENTRADA-1-TRAIL-IMPORTE
+              DISPLAY 'TRAILER NO COINCIDE EN SUCURSAL '
+                      WS-SUC-CODIGO(1)
+              DISPLAY 'CANT. REG. LEIDOS: ' WS-SUC-CANT-REG(1)
+                      ' CANT. TRAILER: ' ENTRADA-1-TRAIL-CANT-REG
+              DISPLAY 'IMPORTE RECIBIDO: ' WS-SUC-RAW-IMPORTE(1)
+                      ' IMPORTE TRAILER: ' ENTRADA-1-TRAIL-IMPORTE
+              STOP RUN
+           END-IF.
+
+           SET WS-SUC-EOF-SI(1)        TO TRUE.
+           MOVE HIGH-VALUES            TO WS-SUC-FECHA(1).
+
+       6151-VERIFICAR-TRAIL-SUC1-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       6152-VERIFICAR-TRAIL-SUC2.
+
+           IF WS-SUC-CANT-REG(2) NOT EQUAL ENTRADA-2-TRAIL-CANT-REG
+              OR WS-SUC-RAW-IMPORTE(2) NOT EQUAL
+                 ENTRADA-2-TRAIL-IMPORTE
+              DISPLAY 'TRAILER NO COINCIDE EN SUCURSAL '
+                      WS-SUC-CODIGO(2)
+              DISPLAY 'CANT. REG. LEIDOS: ' WS-SUC-CANT-REG(2)
+                      ' CANT. TRAILER: ' ENTRADA-2-TRAIL-CANT-REG
+              DISPLAY 'IMPORTE RECIBIDO: ' WS-SUC-RAW-IMPORTE(2)
+                      ' IMPORTE TRAILER: ' ENTRADA-2-TRAIL-IMPORTE
+              STOP RUN
+           END-IF.
+
+           SET WS-SUC-EOF-SI(2)        TO TRUE.
+           MOVE HIGH-VALUES            TO WS-SUC-FECHA(2).
+
+       6152-VERIFICAR-TRAIL-SUC2-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       6153-VERIFICAR-TRAIL-SUC3.
+
+           IF WS-SUC-CANT-REG(3) NOT EQUAL ENTRADA-3-TRAIL-CANT-REG
+              OR WS-SUC-RAW-IMPORTE(3) NOT EQUAL
+                 ENTRADA-3-TRAIL-IMPORTE
+              DISPLAY 'TRAILER NO COINCIDE EN SUCURSAL '
+                      WS-SUC-CODIGO(3)
+              DISPLAY 'CANT. REG. LEIDOS: ' WS-SUC-CANT-REG(3)
+                      ' CANT. TRAILER: ' ENTRADA-3-TRAIL-CANT-REG
+              DISPLAY 'IMPORTE RECIBIDO: ' WS-SUC-RAW-IMPORTE(3)
+                      ' IMPORTE TRAILER: ' ENTRADA-3-TRAIL-IMPORTE
+              STOP RUN
+           END-IF.
+
+           SET WS-SUC-EOF-SI(3)        TO TRUE.
+           MOVE HIGH-VALUES            TO WS-SUC-FECHA(3).
+
+       6153-VERIFICAR-TRAIL-SUC3-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       6154-VERIFICAR-TRAIL-SUC4.
+
+           IF WS-SUC-CANT-REG(4) NOT EQUAL ENTRADA-4-TRAIL-CANT-REG
+              OR WS-SUC-RAW-IMPORTE(4) NOT EQUAL
+                 ENTRADA-4-TRAIL-IMPORTE
+              DISPLAY 'TRAILER NO COINCIDE EN SUCURSAL '
+                      WS-SUC-CODIGO(4)
+              DISPLAY 'CANT. REG. LEIDOS: ' WS-SUC-CANT-REG(4)
+                      ' CANT. TRAILER: ' ENTRADA-4-TRAIL-CANT-REG
+              DISPLAY 'IMPORTE RECIBIDO: ' WS-SUC-RAW-IMPORTE(4)
+                      ' IMPORTE TRAILER: ' ENTRADA-4-TRAIL-IMPORTE
+              STOP RUN
+           END-IF.
+
+           SET WS-SUC-EOF-SI(4)        TO TRUE.
+           MOVE HIGH-VALUES            TO WS-SUC-FECHA(4).
+
+       6154-VERIFICAR-TRAIL-SUC4-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       6155-VERIFICAR-TRAIL-SUC5.
+
+           IF WS-SUC-CANT-REG(5) NOT EQUAL ENTRADA-5-TRAIL-CANT-REG
+              OR WS-SUC-RAW-IMPORTE(5) NOT EQUAL
+                 ENTRADA-5-TRAIL-IMPORTE
+              DISPLAY 'TRAILER NO COINCIDE EN SUCURSAL '
+                      WS-SUC-CODIGO(5)
+              DISPLAY 'CANT. REG. LEIDOS: ' WS-SUC-CANT-REG(5)
+                      ' CANT. TRAILER: ' ENTRADA-5-TRAIL-CANT-REG
+              DISPLAY 'IMPORTE RECIBIDO: ' WS-SUC-RAW-IMPORTE(5)
+                      ' IMPORTE TRAILER: ' ENTRADA-5-TRAIL-IMPORTE
+              STOP RUN
+           END-IF.
+
+           SET WS-SUC-EOF-SI(5)        TO TRUE.
+           MOVE HIGH-VALUES            TO WS-SUC-FECHA(5).
+
+       6155-VERIFICAR-TRAIL-SUC5-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       6156-VERIFICAR-TRAIL-SUC6.
+
+           IF WS-SUC-CANT-REG(6) NOT EQUAL ENTRADA-6-TRAIL-CANT-REG
+              OR WS-SUC-RAW-IMPORTE(6) NOT EQUAL
+                 ENTRADA-6-TRAIL-IMPORTE
+              DISPLAY 'TRAILER NO COINCIDE EN SUCURSAL '
+                      WS-SUC-CODIGO(6)
+              DISPLAY 'CANT. REG. LEIDOS: ' WS-SUC-CANT-REG(6)
+                      ' CANT. TRAILER: ' ENTRADA-6-TRAIL-CANT-REG
+              DISPLAY 'IMPORTE RECIBIDO: ' WS-SUC-RAW-IMPORTE(6)
+                      ' IMPORTE TRAILER: ' ENTRADA-6-TRAIL-IMPORTE
+              STOP RUN
+           END-IF.
+
+           SET WS-SUC-EOF-SI(6)        TO TRUE.
+           MOVE HIGH-VALUES            TO WS-SUC-FECHA(6).
+
+       6156-VERIFICAR-TRAIL-SUC6-EXIT.
            EXIT.
       *----------------------------------------------------------------*
        7000-GRABAR-ARCHIVO-SAL.
@@ -585,6 +2183,118 @@
 
        7200-GRABAR-ARCHIVO-TOTFEC-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       7300-GRABAR-ARCHIVO-RECHAZO.
+
+           WRITE REG-RECHAZO.
+
+           EVALUATE FS-RECHAZOS
+               WHEN '00'
+                    ADD 1 TO WS-RECHAZOS-CANT-REG
+               WHEN OTHER
+                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE RECHAZOS'
+                    DISPLAY 'FILE STATUS: ' FS-RECHAZOS
+           END-EVALUATE.
+
+       7300-GRABAR-ARCHIVO-RECHAZO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       7400-GRABAR-ARCHIVO-TOTPROD.
+
+           WRITE REG-TOTAL-PROD.
+
+           EVALUATE FS-TOTPROD
+               WHEN '00'
+                    ADD 1 TO WS-TOTPROD-CANT-REG
+               WHEN OTHER
+                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE TOTPROD'
+                    DISPLAY 'FILE STATUS: ' FS-TOTPROD
+           END-EVALUATE.
+
+       7400-GRABAR-ARCHIVO-TOTPROD-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       7450-GRABAR-ARCHIVO-SUSPECT.
+
+           WRITE REG-SUSPECT.
+
+           EVALUATE FS-SUSPECT
+               WHEN '00'
+                    ADD 1 TO WS-SUSPECT-CANT-REG
+               WHEN OTHER
+                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE SUSPECT'
+                    DISPLAY 'FILE STATUS: ' FS-SUSPECT
+           END-EVALUATE.
+
+       7450-GRABAR-ARCHIVO-SUSPECT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       7500-GRABAR-CHECKPOINT.
+      *----VUELCA EL ESTADO ACTUAL DEL MERGE A REINICIO.TXT, QUE SE
+      *----TRUNCA Y REESCRIBE EN CADA CHECKPOINT (NO HAY REWRITE SOBRE
+      *----LINE SEQUENTIAL, ASI QUE CADA CHECKPOINT REEMPLAZA AL ANTERIOR)
+
+           OPEN OUTPUT REINICIO.
+
+           EVALUATE FS-REINICIO
+               WHEN '00'
+                    MOVE WS-FECHA-ANT           TO CKP-FECHA
+                    MOVE WS-SUC-CODIGO(WS-SUC-IDX-MENOR)
+                                                 TO CKP-SUCURSAL
+                    MOVE WS-IMP-FECH            TO CKP-IMP-FECH
+                    MOVE WS-SALIDA-CANT-REG     TO CKP-SALIDA-CANT-REG
+                    MOVE WS-TOTSALID-CANT-REG   TO CKP-TOTSALID-CANT-REG
+                    MOVE WS-TOTFECHA-CANT-REG   TO CKP-TOTFECHA-CANT-REG
+                    MOVE WS-TOTPROD-CANT-REG    TO CKP-TOTPROD-CANT-REG
+                    MOVE WS-RECHAZOS-CANT-REG   TO CKP-RECHAZOS-CANT-REG
+                    MOVE WS-SUSPECT-CANT-REG    TO CKP-SUSPECT-CANT-REG
+                    MOVE WS-SUC-CANT-ACTIVAS    TO CKP-SUC-CANT-ACTIVAS
+
+                    MOVE 1 TO WS-SUC-IDX
+                    PERFORM 7510-COPIAR-CHECKPOINT-SUC-IDX
+                       THRU 7510-COPIAR-CHECKPOINT-SUC-IDX-EXIT
+                       UNTIL WS-SUC-IDX > WS-SUC-CANT-ACTIVAS
+
+                    MOVE WS-PROD-CANT TO CKP-PROD-CANT
+                    MOVE 1 TO WS-PROD-IDX
+                    PERFORM 7520-COPIAR-CHECKPOINT-PROD-IDX
+                       THRU 7520-COPIAR-CHECKPOINT-PROD-IDX-EXIT
+                       UNTIL WS-PROD-IDX > WS-PROD-CANT
+
+                    WRITE REG-REINICIO
+
+                    CLOSE REINICIO
+               WHEN OTHER
+                    DISPLAY 'ERROR AL GRABAR EL CHECKPOINT DE REINICIO'
+                    DISPLAY 'FILE STATUS: ' FS-REINICIO
+           END-EVALUATE.
+
+       7500-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       7510-COPIAR-CHECKPOINT-SUC-IDX.
+
+           MOVE WS-SUC-CODIGO(WS-SUC-IDX)
+                                  TO CKP-SUC-CODIGO(WS-SUC-IDX).
+           MOVE WS-SUC-TOTAL-IMPORTE(WS-SUC-IDX)
+                                  TO CKP-SUC-TOTAL-IMPORTE(WS-SUC-IDX).
+           MOVE WS-SUC-CANT-REG(WS-SUC-IDX)
+                                  TO CKP-SUC-CANT-REG(WS-SUC-IDX).
+           ADD 1 TO WS-SUC-IDX.
+
+       7510-COPIAR-CHECKPOINT-SUC-IDX-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       7520-COPIAR-CHECKPOINT-PROD-IDX.
+
+           MOVE WS-PROD-COD-VENTA(WS-PROD-IDX)
+                                  TO CKP-PROD-COD-VENTA(WS-PROD-IDX).
+           MOVE WS-PROD-TOTAL-IMPORTE(WS-PROD-IDX)
+                                  TO CKP-PROD-TOTAL-IMPORTE(WS-PROD-IDX).
+           ADD 1 TO WS-PROD-IDX.
+
+       7520-COPIAR-CHECKPOINT-PROD-IDX-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        8000-CERRAR-ARCHIVOS.
 
@@ -594,18 +2304,21 @@
            PERFORM 8200-CERRAR-ARCH-TOTSAL
               THRU 8200-CERRAR-ARCH-TOTSAL-EXIT.
 
-           PERFORM 8300-CERRAR-ARCH-SUCURSA
-              THRU 8300-CERRAR-ARCH-SUCURSA-EXIT.
-
-           PERFORM 8400-CERRAR-ARCH-SUCURSB
-              THRU 8400-CERRAR-ARCH-SUCURSB-EXIT.
-
-           PERFORM 8500-CERRAR-ARCH-SUCURSC
-              THRU 8500-CERRAR-ARCH-SUCURSC-EXIT.
+           PERFORM 8300-CERRAR-SUCURSALES
+              THRU 8300-CERRAR-SUCURSALES-EXIT.
 
            PERFORM 8600-CERRAR-ARCH-TOTFEC
               THRU 8600-CERRAR-ARCH-TOTFEC-EXIT.
 
+           PERFORM 8700-CERRAR-ARCH-RECHAZO
+              THRU 8700-CERRAR-ARCH-RECHAZO-EXIT.
+
+           PERFORM 8800-CERRAR-ARCH-TOTPROD
+              THRU 8800-CERRAR-ARCH-TOTPROD-EXIT.
+
+           PERFORM 8850-CERRAR-ARCH-SUSPECT
+              THRU 8850-CERRAR-ARCH-SUSPECT-EXIT.
+
        8000-CERRAR-ARCHIVOS-EXIT.
            EXIT.
       *----------------------------------------------------------------*
@@ -632,37 +2345,110 @@
            EXIT.
 
       *----------------------------------------------------------------*
-       8300-CERRAR-ARCH-SUCURSA.
+       8300-CERRAR-SUCURSALES.
+      *----CIERRA TODAS LAS SUCURSALES ACTIVAS
+
+           MOVE 1 TO WS-SUC-IDX.
+
+           PERFORM 8310-CERRAR-SUCURSAL-IDX
+              THRU 8310-CERRAR-SUCURSAL-IDX-EXIT
+              UNTIL WS-SUC-IDX > WS-SUC-CANT-ACTIVAS.
+
+       8300-CERRAR-SUCURSALES-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       8310-CERRAR-SUCURSAL-IDX.
+
+           EVALUATE WS-SUC-IDX
+               WHEN 1 PERFORM 8301-CERRAR-SUCURS1
+                         THRU 8301-CERRAR-SUCURS1-EXIT
+               WHEN 2 PERFORM 8302-CERRAR-SUCURS2
+                         THRU 8302-CERRAR-SUCURS2-EXIT
+               WHEN 3 PERFORM 8303-CERRAR-SUCURS3
+                         THRU 8303-CERRAR-SUCURS3-EXIT
+               WHEN 4 PERFORM 8304-CERRAR-SUCURS4
+                         THRU 8304-CERRAR-SUCURS4-EXIT
+               WHEN 5 PERFORM 8305-CERRAR-SUCURS5
+                         THRU 8305-CERRAR-SUCURS5-EXIT
+               WHEN 6 PERFORM 8306-CERRAR-SUCURS6
+                         THRU 8306-CERRAR-SUCURS6-EXIT
+           END-EVALUATE.
 
-           CLOSE SUCURSA.
+           ADD 1 TO WS-SUC-IDX.
 
-           IF NOT FS-SUCURSA-OK
-              DISPLAY 'ERROR EN CLOSE DE SUCURSA: ' FS-SUCURSA
+       8310-CERRAR-SUCURSAL-IDX-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       8301-CERRAR-SUCURS1.
+
+           CLOSE SUCURS1.
+
+           IF NOT FS-SUC-1-OK
+              DISPLAY 'ERROR EN CLOSE DE SUCURSAL ' WS-SUC-CODIGO(1)
+                      ': ' FS-SUC-1
            END-IF.
 
-       8300-CERRAR-ARCH-SUCURSA-EXIT.
+       8301-CERRAR-SUCURS1-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-       8400-CERRAR-ARCH-SUCURSB.
+       8302-CERRAR-SUCURS2.
 
-           CLOSE SUCURSB.
+           CLOSE SUCURS2.
 
-           IF NOT FS-SUCURSB-OK
-              DISPLAY 'ERROR EN CLOSE DE SUCURSB: ' FS-SUCURSB
+           IF NOT FS-SUC-2-OK
+              DISPLAY 'ERROR EN CLOSE DE SUCURSAL ' WS-SUC-CODIGO(2)
+                      ': ' FS-SUC-2
            END-IF.
 
-       8400-CERRAR-ARCH-SUCURSB-EXIT.
+       8302-CERRAR-SUCURS2-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-       8500-CERRAR-ARCH-SUCURSC.
+       8303-CERRAR-SUCURS3.
 
-           CLOSE SUCURSC.
+           CLOSE SUCURS3.
 
-           IF NOT FS-SUCURSC-OK
-              DISPLAY 'ERROR EN CLOSE DE SUCURSB: ' FS-SUCURSC
+           IF NOT FS-SUC-3-OK
+              DISPLAY 'ERROR EN CLOSE DE SUCURSAL ' WS-SUC-CODIGO(3)
+                      ': ' FS-SUC-3
            END-IF.
 
-       8500-CERRAR-ARCH-SUCURSC-EXIT.
+       8303-CERRAR-SUCURS3-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       8304-CERRAR-SUCURS4.
+
+           CLOSE SUCURS4.
+
+           IF NOT FS-SUC-4-OK
+              DISPLAY 'ERROR EN CLOSE DE SUCURSAL ' WS-SUC-CODIGO(4)
+                      ': ' FS-SUC-4
+           END-IF.
+
+       8304-CERRAR-SUCURS4-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       8305-CERRAR-SUCURS5.
+
+           CLOSE SUCURS5.
+
+           IF NOT FS-SUC-5-OK
+              DISPLAY 'ERROR EN CLOSE DE SUCURSAL ' WS-SUC-CODIGO(5)
+                      ': ' FS-SUC-5
+           END-IF.
+
+       8305-CERRAR-SUCURS5-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       8306-CERRAR-SUCURS6.
+
+           CLOSE SUCURS6.
+
+           IF NOT FS-SUC-6-OK
+              DISPLAY 'ERROR EN CLOSE DE SUCURSAL ' WS-SUC-CODIGO(6)
+                      ': ' FS-SUC-6
+           END-IF.
+
+       8306-CERRAR-SUCURS6-EXIT.
            EXIT.
       *----------------------------------------------------------------*
        8600-CERRAR-ARCH-TOTFEC.
@@ -675,19 +2461,147 @@
 
        8600-CERRAR-ARCH-TOTFEC-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       8700-CERRAR-ARCH-RECHAZO.
+
+           CLOSE RECHAZOS.
+
+           IF NOT FS-RECHAZOS-OK
+              DISPLAY 'ERROR EN CLOSE DE RECHAZOS: ' FS-RECHAZOS
+           END-IF.
+
+       8700-CERRAR-ARCH-RECHAZO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       8800-CERRAR-ARCH-TOTPROD.
+
+           CLOSE TOTPROD.
+
+           IF NOT FS-TOTPROD-OK
+              DISPLAY 'ERROR EN CLOSE DE TOTPROD: ' FS-TOTPROD
+           END-IF.
+
+       8800-CERRAR-ARCH-TOTPROD-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       8850-CERRAR-ARCH-SUSPECT.
+
+           CLOSE SUSPECT.
+
+           IF NOT FS-SUSPECT-OK
+              DISPLAY 'ERROR EN CLOSE DE SUSPECT: ' FS-SUSPECT
+           END-IF.
+
+       8850-CERRAR-ARCH-SUSPECT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       8900-LIMPIAR-REINICIO.
+      *----VACIA REINICIO.TXT AL FINALIZAR UN RUN COMPLETO
+
+           OPEN OUTPUT REINICIO.
+
+           IF NOT FS-REINICIO-OK
+              DISPLAY 'ERROR AL LIMPIAR EL ARCHIVO DE REINICIO'
+              DISPLAY 'FILE STATUS: ' FS-REINICIO
+           END-IF.
+
+           CLOSE REINICIO.
+
+       8900-LIMPIAR-REINICIO-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        9000-TOTALES-ARCHIVO.
 
            DISPLAY '================================================'.
-           DISPLAY 'CANT. REG. LEIDOS SUCURSAL A: ' WS-SUCURSA-CANT-REG.
-           DISPLAY 'CANT. REG. LEIDOS SUCURSAL B: ' WS-SUCURSB-CANT-REG.
-           DISPLAY 'CANT. REG. LEIDOS SUCURSAL C: ' WS-SUCURSC-CANT-REG.
+           DISPLAY 'FECHA DE PROCESO            : ' WS-FECHA-PROCESO.
+
+           MOVE 1 TO WS-SUC-IDX.
+
+           PERFORM 9010-MOSTRAR-TOTAL-SUCURSAL
+              THRU 9010-MOSTRAR-TOTAL-SUCURSAL-EXIT
+              UNTIL WS-SUC-IDX > WS-SUC-CANT-ACTIVAS.
+
            DISPLAY 'CANT. REG. GRABADOS         : ' WS-SALIDA-CANT-REG.
            DISPLAY 'CANT. REG. GRAB. TOTSALID   : 'WS-TOTSALID-CANT-REG.
            DISPLAY 'CANT. REG. GRAB. TOTFECHA   : 'WS-TOTFECHA-CANT-REG.
+           DISPLAY 'CANT. REG. GRAB. TOTPROD    : 'WS-TOTPROD-CANT-REG.
+           DISPLAY 'CANT. REG. RECHAZADOS       : 'WS-RECHAZOS-CANT-REG.
+           DISPLAY 'CANT. REG. SOSPECHADOS      : 'WS-SUSPECT-CANT-REG.
+           DISPLAY 'CANT. REG. EXTRACTO CONTABLE: 'WS-GL-CANT-REG.
            DISPLAY '================================================'.
        9000-TOTALES-ARCHIVO-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+       9010-MOSTRAR-TOTAL-SUCURSAL.
+
+           DISPLAY 'CANT. REG. LEIDOS SUCURSAL '
+                   WS-SUC-CODIGO(WS-SUC-IDX) ': '
+                   WS-SUC-CANT-REG(WS-SUC-IDX).
+
+           ADD 1 TO WS-SUC-IDX.
+
+       9010-MOSTRAR-TOTAL-SUCURSAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----BITACORA PERMANENTE: UN REGISTRO POR CORRIDA, CON FECHA/HORA
+      *----DE EJECUCION Y LA RECONCILIACION ENTRADA (SUCURSALES) VS.
+      *----SALIDA (VENTATOT). EL ARCHIVO SE ABRE EN EXTEND PARA QUE
+      *----QUEDE UN HISTORICO DE TODAS LAS CORRIDAS, NO SOLO LA ULTIMA.
+       9100-GRABAR-AUDITORIA.
+
+           MOVE 0 TO WS-AUD-CANT-SUCURSALES.
+           MOVE 1 TO WS-SUC-IDX.
+
+           PERFORM 9110-SUMAR-SUCURSAL-IDX
+              THRU 9110-SUMAR-SUCURSAL-IDX-EXIT
+              UNTIL WS-SUC-IDX > WS-SUC-CANT-ACTIVAS.
+
+           ACCEPT WS-AUD-FECHA-RUN FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA-RUN  FROM TIME.
+
+           OPEN EXTEND AUDITLOG.
+
+           IF NOT FS-AUDITLOG-OK
+              DISPLAY 'AVISO: NO SE PUDO ABRIR LA BITACORA DE '
+                      'AUDITORIA'
+              DISPLAY 'FILE STATUS: ' FS-AUDITLOG
+           ELSE
+              MOVE WS-AUD-FECHA-RUN         TO AUD-FECHA-RUN
+              MOVE WS-AUD-HORA-RUN          TO AUD-HORA-RUN
+              MOVE WS-FECHA-PROCESO         TO AUD-FECHA-PROCESO
+              MOVE WS-AUD-CANT-SUCURSALES   TO AUD-CANT-SUCURSALES
+              MOVE WS-SALIDA-CANT-REG       TO AUD-CANT-SALIDA
+              MOVE WS-TOTSALID-CANT-REG     TO AUD-CANT-TOTSALID
+              MOVE WS-TOTFECHA-CANT-REG     TO AUD-CANT-TOTFECHA
+
+              COMPUTE WS-AUD-CANT-EXPLICADOS =
+                      WS-SALIDA-CANT-REG + WS-RECHAZOS-CANT-REG
+                                          + WS-SUSPECT-CANT-REG
+
+              IF WS-AUD-CANT-SUCURSALES EQUAL WS-AUD-CANT-EXPLICADOS
+                 MOVE 'SI '                 TO AUD-RECONCILIA
+              ELSE
+                 MOVE 'NO '                 TO AUD-RECONCILIA
+                 DISPLAY 'AVISO: ENTRADA (SUCURSALES) NO RECONCILIA '
+                         'CONTRA VENTATOT + RECHAZOS + SUSPECT'
+              END-IF
+
+              WRITE REG-AUDITORIA
+
+              CLOSE AUDITLOG
+           END-IF.
+
+       9100-GRABAR-AUDITORIA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       9110-SUMAR-SUCURSAL-IDX.
+
+           ADD WS-SUC-CANT-REG(WS-SUC-IDX) TO WS-AUD-CANT-SUCURSALES.
+
+           ADD 1 TO WS-SUC-IDX.
+
+       9110-SUMAR-SUCURSAL-IDX-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
 
        END PROGRAM CL13EJ01.
